@@ -0,0 +1,3 @@
+    SELECT GLExtractFile ASSIGN TO 'gl-interest-extract.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLExtractFileStatus.
