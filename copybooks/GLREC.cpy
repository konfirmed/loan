@@ -0,0 +1,8 @@
+01  GLExtractRecord.
+    05 GLRunDate           PIC 9(8).
+    05 GLAccountCode       PIC X(10).
+    05 GLLoanID            PIC 9(5).
+    05 GLInterestAmount    PIC 9(7)V99.
+    05 GLRecordType        PIC X(06).
+        88 GLRecordDetail  VALUE 'DETAIL'.
+        88 GLRecordTotal   VALUE 'TOTAL '.
