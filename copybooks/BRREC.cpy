@@ -0,0 +1,7 @@
+01  BorrowerRecord.
+    05 BorrowerID           PIC 9(5).
+    05 BorrowerFullName     PIC X(30).
+    05 BorrowerAddress      PIC X(40).
+    05 BorrowerPhone        PIC X(15).
+    05 BorrowerTaxID        PIC X(11).
+    05 BorrowerDOB          PIC 9(8).
