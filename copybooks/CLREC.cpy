@@ -0,0 +1,6 @@
+01  CollateralRecord.
+    05 CollateralLoanID        PIC 9(5).
+    05 CollateralDescription   PIC X(40).
+    05 CollateralSerialNumber  PIC X(20).
+    05 CollateralAppraisedValue PIC 9(9)V99.
+    05 CollateralLienPosition  PIC 9(1).
