@@ -0,0 +1,3 @@
+    SELECT CheckpointFile ASSIGN TO 'interest-checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CheckpointStatus.
