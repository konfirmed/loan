@@ -0,0 +1,3 @@
+    SELECT MetroExtractFile ASSIGN TO 'credit-bureau-extract.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MetroExtractFileStatus.
