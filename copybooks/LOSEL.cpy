@@ -0,0 +1,5 @@
+    SELECT LoanOfficerFile ASSIGN TO 'loan-officers.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS LoanOfficerID OF LoanOfficerRecord
+        FILE STATUS IS WS-LoanOfficerFileStatus.
