@@ -0,0 +1,11 @@
+01  LoanHistoryRecord.
+    05 LHLoanID                PIC 9(5).
+    05 LHModificationDate      PIC 9(8).
+    05 LHModificationReason    PIC X(20).
+    05 LHOldLoanAmount         PIC 9(7)V99.
+    05 LHOldInterestRate       PIC 9(2)V99.
+    05 LHOldLoanTerm           PIC 9(3).
+    05 LHOldOutstandingBalance PIC 9(7)V99.
+    05 LHNewLoanAmount         PIC 9(7)V99.
+    05 LHNewInterestRate       PIC 9(2)V99.
+    05 LHNewLoanTerm           PIC 9(3).
