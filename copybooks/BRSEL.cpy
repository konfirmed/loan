@@ -0,0 +1,5 @@
+    SELECT BorrowerFile ASSIGN TO 'borrowers.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS BorrowerID OF BorrowerRecord
+        FILE STATUS IS WS-BorrowerFileStatus.
