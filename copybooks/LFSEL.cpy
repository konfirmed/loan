@@ -0,0 +1,3 @@
+    SELECT LateFeeFile ASSIGN TO 'late-fees.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LateFeeFileStatus.
