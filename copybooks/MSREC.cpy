@@ -0,0 +1,7 @@
+01  MonthEndSnapshotRecord.
+    05 MSLoanID              PIC 9(5).
+    05 MSSnapshotDate        PIC 9(8).
+    05 MSOutstandingBalance  PIC 9(7)V99.
+    05 MSAccruedInterest     PIC 9(7)V99.
+    05 MSLoanStatus          PIC X(11).
+    05 MSCurrencyCode        PIC X(03).
