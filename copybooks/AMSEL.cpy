@@ -0,0 +1,3 @@
+    SELECT AmortFile ASSIGN TO 'amort-schedule.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AmortFileStatus.
