@@ -0,0 +1,7 @@
+01  UserRecord.
+    05 UserID           PIC X(20).
+    05 UserPasswordHash PIC X(20).
+    05 UserRole         PIC X(12).
+        88 UserRoleTeller      VALUE 'TELLER'.
+        88 UserRoleLoanOfficer VALUE 'LOAN-OFFICER'.
+        88 UserRoleAdmin       VALUE 'ADMIN'.
