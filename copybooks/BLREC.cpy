@@ -0,0 +1,6 @@
+01  BatchLogRecord.
+    05 BatchRunDate        PIC 9(8).
+    05 BatchRunTime        PIC 9(8).
+    05 BatchStepName       PIC X(20).
+    05 BatchLoansProcessed PIC 9(7).
+    05 BatchStatus         PIC X(10).
