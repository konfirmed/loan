@@ -0,0 +1,7 @@
+01  AmortRecord.
+    05 LoanID              PIC 9(5).
+    05 PeriodNumber        PIC 9(3).
+    05 PaymentAmount       PIC 9(7)V99.
+    05 PrincipalPortion    PIC 9(7)V99.
+    05 InterestPortion     PIC 9(7)V99.
+    05 EndingBalance       PIC 9(7)V99.
