@@ -0,0 +1,9 @@
+01  AuditLogRecord.
+    05 AuditUserID       PIC X(20).
+    05 AuditDate         PIC 9(8).
+    05 AuditTime         PIC 9(8).
+    05 AuditEventType    PIC X(12).
+        88 AuditEventLoginSuccess VALUE 'LOGIN-OK'.
+        88 AuditEventLoginFail    VALUE 'LOGIN-FAIL'.
+        88 AuditEventMenuAction   VALUE 'MENU-ACTION'.
+    05 AuditDetail        PIC X(30).
