@@ -0,0 +1,3 @@
+    SELECT LoanArchiveFile ASSIGN TO 'loans-archive.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LoanArchiveFileStatus.
