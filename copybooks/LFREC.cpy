@@ -0,0 +1,9 @@
+01  LateFeeRecord.
+    05 LateFeeLoanID       PIC 9(5).
+    05 LateFeeAssessDate   PIC 9(8).
+    05 LateFeeDueDate      PIC 9(8).
+    05 LateFeeDaysLate     PIC 9(5).
+    05 LateFeeMethod       PIC X(04).
+        88 LateFeeMethodFlat    VALUE 'FLAT'.
+        88 LateFeeMethodPercent VALUE 'PCT '.
+    05 LateFeeAmount       PIC 9(7)V99.
