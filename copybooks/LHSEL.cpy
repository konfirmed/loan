@@ -0,0 +1,3 @@
+    SELECT LoanHistoryFile ASSIGN TO 'loan-history.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-LoanHistoryFileStatus.
