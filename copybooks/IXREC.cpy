@@ -0,0 +1,4 @@
+01  IndexRateRecord.
+    05 IndexName           PIC X(10).
+    05 IndexRateValue      PIC 9(2)V99.
+    05 IndexEffectiveDate  PIC 9(8).
