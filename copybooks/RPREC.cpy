@@ -0,0 +1,16 @@
+01  RepaymentRecord.
+    05 RepaymentID         PIC 9(5).
+    05 LoanID              PIC 9(5).
+    05 AmountPaid          PIC 9(7)V99.
+    05 PaymentDate         PIC 9(8).
+    05 CurrencyCode        PIC X(03).
+        88 CurrencyCodeValid VALUES 'USD' 'EUR' 'GBP' 'JPY'.
+    05 PaymentStatus       PIC X(08).
+        88 PaymentStatusGood VALUE 'GOOD'.
+        88 PaymentStatusNSF  VALUE 'NSF'.
+    05 NSFFeeAmount        PIC 9(5)V99.
+    05 FeePortion          PIC 9(7)V99.
+    05 InterestPortion     PIC 9(7)V99.
+    05 PrincipalPortion    PIC 9(7)V99.
+    05 PrepaymentPenaltyAssessed PIC 9(5)V99.
+    05 OverpaymentAmount   PIC 9(7)V99.
