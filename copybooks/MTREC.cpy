@@ -0,0 +1,11 @@
+01  MetroExtractRecord.
+    05 MetroAccountNumber      PIC 9(5).
+    05 MetroConsumerName       PIC X(30).
+    05 MetroPortfolioType      PIC X(01).
+    05 MetroAccountType        PIC X(02).
+    05 MetroHighCredit         PIC 9(9)V99.
+    05 MetroCurrentBalance     PIC 9(9)V99.
+    05 MetroAmountPastDue      PIC 9(9)V99.
+    05 MetroAccountStatus      PIC X(02).
+    05 MetroDateOfLastPayment  PIC 9(8).
+    05 MetroDateReported       PIC 9(8).
