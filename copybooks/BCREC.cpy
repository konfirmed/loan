@@ -0,0 +1,3 @@
+01  BranchRecord.
+    05 BranchCode          PIC X(04).
+    05 BranchName          PIC X(20).
