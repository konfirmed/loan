@@ -0,0 +1,5 @@
+    SELECT CollateralFile ASSIGN TO 'collateral.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CollateralLoanID
+        FILE STATUS IS WS-CollateralFileStatus.
