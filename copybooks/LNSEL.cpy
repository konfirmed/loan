@@ -0,0 +1,6 @@
+    SELECT LoanFile ASSIGN TO 'loans.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS LoanID
+        LOCK MODE IS AUTOMATIC
+        FILE STATUS IS WS-LoanFileStatus.
