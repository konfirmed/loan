@@ -0,0 +1,6 @@
+    SELECT RepaymentFile ASSIGN TO 'repayments.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS RepaymentID
+        ALTERNATE RECORD KEY IS LoanID OF RepaymentRecord WITH DUPLICATES
+        FILE STATUS IS WS-RepayFileStatus.
