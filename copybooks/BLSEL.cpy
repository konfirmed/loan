@@ -0,0 +1,3 @@
+    SELECT BatchLogFile ASSIGN TO 'batch-log.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-BatchLogStatus.
