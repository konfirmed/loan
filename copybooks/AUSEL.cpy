@@ -0,0 +1,3 @@
+    SELECT AuditLogFile ASSIGN TO 'audit-log.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditLogFileStatus.
