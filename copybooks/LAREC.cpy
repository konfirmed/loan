@@ -0,0 +1,41 @@
+01  LoanArchiveRecord.
+    05 LoanID              PIC 9(5).
+    05 BorrowerName        PIC X(30).
+    05 LoanAmount          PIC 9(7)V99.
+    05 InterestRate        PIC 9(2)V99.
+    05 LoanTerm            PIC 9(3).
+    05 OutstandingBalance  PIC 9(7)V99.
+    05 LastInterestCalcDate PIC 9(8).
+    05 LoanStatus          PIC X(11).
+        88 LoanStatusActive     VALUE 'ACTIVE'.
+        88 LoanStatusPaidOff    VALUE 'PAID-OFF'.
+        88 LoanStatusDefaulted  VALUE 'DEFAULTED'.
+        88 LoanStatusChargedOff VALUE 'CHARGED-OFF'.
+    05 NextPaymentDueDate  PIC 9(8).
+    05 CoBorrowerID        PIC 9(5).
+    05 CoBorrowerName      PIC X(30).
+    05 BorrowerID          PIC 9(5).
+    05 ProductCode         PIC X(04).
+    05 CreditBalance       PIC 9(7)V99.
+    05 CurrencyCode        PIC X(03).
+        88 CurrencyCodeValid VALUES 'USD' 'EUR' 'GBP' 'JPY'.
+    05 RateType            PIC X(08).
+        88 RateTypeFixed    VALUE 'FIXED'.
+        88 RateTypeVariable VALUE 'VARIABLE'.
+    05 RateIndexName       PIC X(10).
+    05 RateMargin          PIC 9(2)V99.
+    05 NextRateResetDate   PIC 9(8).
+    05 BranchCode          PIC X(04).
+    05 LoanOfficerID       PIC 9(5).
+    05 BalloonAmount       PIC 9(7)V99.
+    05 ForbearanceStartDate PIC 9(8).
+    05 ForbearanceEndDate  PIC 9(8).
+    05 ForbearanceReasonCode PIC X(04).
+    05 UnpaidFeeBalance    PIC 9(7)V99.
+    05 LoanOriginationDate PIC 9(8).
+    05 PrepaymentPenaltyFlag PIC X(01).
+        88 PrepaymentPenaltyActive VALUE 'Y'.
+        88 PrepaymentPenaltyNone   VALUE 'N'.
+    05 PrepaymentPenaltyMonths PIC 9(3).
+    05 PrepaymentPenaltyPercent PIC 9(2)V99.
+    05 ArchiveDate         PIC 9(8).
