@@ -0,0 +1,3 @@
+    SELECT MonthEndSnapshotFile ASSIGN TO WS-SnapshotFileName
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SnapshotFileStatus.
