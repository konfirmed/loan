@@ -0,0 +1,5 @@
+    SELECT ProductFile ASSIGN TO 'products.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS ProductCode OF ProductRecord
+        FILE STATUS IS WS-ProductFileStatus.
