@@ -0,0 +1,5 @@
+    SELECT IndexRateFile ASSIGN TO 'index-rates.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS IndexName OF IndexRateRecord
+        FILE STATUS IS WS-IndexRateFileStatus.
