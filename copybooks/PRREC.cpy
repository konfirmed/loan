@@ -0,0 +1,7 @@
+01  ProductRecord.
+    05 ProductCode          PIC X(04).
+    05 ProductName          PIC X(20).
+    05 ProductMinRate       PIC 9(2)V99.
+    05 ProductMaxRate       PIC 9(2)V99.
+    05 ProductMinTerm       PIC 9(3).
+    05 ProductMaxTerm       PIC 9(3).
