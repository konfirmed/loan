@@ -0,0 +1,4 @@
+01  LoanOfficerRecord.
+    05 LoanOfficerID       PIC 9(5).
+    05 LoanOfficerName     PIC X(30).
+    05 BranchCode          PIC X(04).
