@@ -0,0 +1,3 @@
+    SELECT UserFile ASSIGN TO 'users.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-UserFileStatus.
