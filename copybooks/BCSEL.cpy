@@ -0,0 +1,5 @@
+    SELECT BranchFile ASSIGN TO 'branches.dat'
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS BranchCode OF BranchRecord
+        FILE STATUS IS WS-BranchFileStatus.
