@@ -0,0 +1,6 @@
+01  CheckpointRecord.
+    05 CheckpointRunDate   PIC 9(8).
+    05 CheckpointLoanID    PIC 9(5).
+    05 CheckpointStatus    PIC X(11).
+        88 CheckpointInProgress VALUE 'IN-PROGRESS'.
+        88 CheckpointComplete   VALUE 'COMPLETE'.
