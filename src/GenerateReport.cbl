@@ -4,90 +4,367 @@ PROGRAM-ID. GenerateReport.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
+    COPY LNSEL.
+    SELECT CsvFile ASSIGN TO WS-CSVFileName
         ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
+
+FD  CsvFile.
+01  CsvRecord PIC X(200).
 
 WORKING-STORAGE SECTION.
-01 WS-Choice PIC 9.
 01 EOF       PIC X VALUE 'N'.
 01 WS-BorrowerName PIC X(30).
+01 WS-SearchLen     PIC 9(2) VALUE ZERO.
+01 WS-SearchIdx     PIC 9(2) VALUE ZERO.
+01 WS-NameMatchCount   PIC 9(3).
+01 WS-CoNameMatchCount PIC 9(3).
+01 WS-TodayDate PIC 9(8).
+01 WS-LoanFileStatus PIC X(02).
+01 WS-ReportChoice PIC 9.
+01 WS-DaysLate      PIC 9(5).
+01 WS-DaysLateSigned PIC S9(6).
+01 WS-Bucket30Count    PIC 9(5) VALUE ZERO.
+01 WS-Bucket30Balance  PIC 9(9)V99 VALUE ZERO.
+01 WS-Bucket60Count    PIC 9(5) VALUE ZERO.
+01 WS-Bucket60Balance  PIC 9(9)V99 VALUE ZERO.
+01 WS-Bucket90Count    PIC 9(5) VALUE ZERO.
+01 WS-Bucket90Balance  PIC 9(9)V99 VALUE ZERO.
+01 WS-Bucket120Count   PIC 9(5) VALUE ZERO.
+01 WS-Bucket120Balance PIC 9(9)V99 VALUE ZERO.
+01 WS-ExportChoice   PIC X VALUE 'N'.
+    88 WS-ExportToCSV VALUE 'Y' 'y'.
+01 WS-CSVFileName    PIC X(30).
+01 WS-CurrencyFilter PIC X(03).
+    88 WS-CurrencyFilterValid VALUES 'USD' 'EUR' 'GBP' 'JPY'.
+01 WS-CSVBalance     PIC ---,---,--9.99.
+01 WS-CSVLoanID      PIC 9(5).
+01 WS-BranchFilter        PIC X(04).
+01 WS-LoanOfficerFilter   PIC 9(5).
+01 WS-PortfolioCount      PIC 9(5) VALUE ZERO.
+01 WS-PortfolioBalance    PIC 9(9)V99 VALUE ZERO.
+01 WS-SummaryLoanCount    PIC 9(7) VALUE ZERO.
+01 WS-SummaryTotalBalance PIC 9(11)V99 VALUE ZERO.
+01 WS-SummaryOverdueCount PIC 9(7) VALUE ZERO.
+
+LINKAGE SECTION.
+01 LS-BatchChoice PIC 9.
+
+PROCEDURE DIVISION USING LS-BatchChoice.
+    MOVE 'N' TO EOF.
+    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
 
-PROCEDURE DIVISION USING WS-Choice.
-    EVALUATE WS-Choice
+    IF LS-BatchChoice = ZERO
+        DISPLAY '--- Generate Report ---'
+        DISPLAY '1. All Loans'
+        DISPLAY '2. Specific Borrower'
+        DISPLAY '3. Overdue Loans'
+        DISPLAY '4. Delinquency Aging'
+        DISPLAY '5. Portfolio by Branch'
+        DISPLAY '6. Portfolio by Loan Officer'
+        DISPLAY '7. Start-of-Day Summary'
+        DISPLAY 'Please enter your choice: '
+        ACCEPT WS-ReportChoice
+        DISPLAY 'Export this report to CSV? (Y/N): '
+        ACCEPT WS-ExportChoice
+    ELSE
+        MOVE LS-BatchChoice TO WS-ReportChoice
+        MOVE 'N' TO WS-ExportChoice
+    END-IF.
+
+    EVALUATE WS-ReportChoice
         WHEN 1
             PERFORM REPORT-ALL-LOANS
         WHEN 2
             PERFORM REPORT-SPECIFIC-BORROWER
         WHEN 3
             PERFORM REPORT-OVERDUE-LOANS
+        WHEN 4
+            PERFORM REPORT-DELINQUENCY-AGING
+        WHEN 5
+            PERFORM REPORT-BY-BRANCH
+        WHEN 6
+            PERFORM REPORT-BY-LOAN-OFFICER
+        WHEN 7
+            PERFORM REPORT-SUMMARY
         WHEN OTHER
             DISPLAY 'Invalid choice, please try again.'
     END-EVALUATE.
 
-    STOP RUN.
+    GOBACK.
 
 REPORT-ALL-LOANS.
     DISPLAY 'Generating report for all loans...'.
+    IF WS-ExportToCSV
+        STRING 'report-alloans-' WS-TodayDate '.csv' DELIMITED BY SIZE
+            INTO WS-CSVFileName
+        OPEN OUTPUT CsvFile
+        MOVE 'Loan ID,Borrower Name,Outstanding Balance,Currency,Loan Status'
+            TO CsvRecord
+        WRITE CsvRecord
+    END-IF.
     OPEN INPUT LoanFile.
     PERFORM UNTIL EOF = 'Y'
-        READ LoanFile INTO LoanRecord
+        READ LoanFile NEXT RECORD
             AT END
                 MOVE 'Y' TO EOF
             NOT AT END
-                DISPLAY 'Loan ID: ' LoanRecord.LoanID
-                DISPLAY 'Borrower Name: ' LoanRecord.BorrowerName
-                DISPLAY 'Outstanding Balance: ' LoanRecord.OutstandingBalance
+                DISPLAY 'Loan ID: ' LoanID
+                DISPLAY 'Borrower Name: ' BorrowerName
+                DISPLAY 'Outstanding Balance: ' OutstandingBalance ' ' CurrencyCode
+                DISPLAY 'Loan Status: ' LoanStatus
+                IF WS-ExportToCSV
+                    MOVE OutstandingBalance TO WS-CSVBalance
+                    MOVE LoanID TO WS-CSVLoanID
+                    STRING WS-CSVLoanID DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        BorrowerName DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        WS-CSVBalance DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        CurrencyCode DELIMITED BY SIZE
+                        ',' DELIMITED BY SIZE
+                        LoanStatus DELIMITED BY SIZE
+                        INTO CsvRecord
+                    WRITE CsvRecord
+                END-IF
     END-PERFORM.
     CLOSE LoanFile.
+    IF WS-ExportToCSV
+        CLOSE CsvFile
+        DISPLAY 'Report exported to ' WS-CSVFileName
+    END-IF.
     DISPLAY 'Report generation completed.'.
-    .
 
 REPORT-SPECIFIC-BORROWER.
-    DISPLAY 'Enter Borrower Name: '.
+    DISPLAY 'Enter Borrower Name (partial match, e.g. SMITH): '.
     ACCEPT WS-BorrowerName.
-    DISPLAY 'Generating report for ' WS-BorrowerName '...'.
+    PERFORM FIND-SEARCH-LENGTH.
+    DISPLAY 'Generating report for names containing '''
+        WS-BorrowerName(1:WS-SearchLen) '''...'.
+    IF WS-ExportToCSV
+        STRING 'report-borrower-' WS-TodayDate '.csv' DELIMITED BY SIZE
+            INTO WS-CSVFileName
+        OPEN OUTPUT CsvFile
+        MOVE 'Loan ID,Outstanding Balance' TO CsvRecord
+        WRITE CsvRecord
+    END-IF.
     OPEN INPUT LoanFile.
     PERFORM UNTIL EOF = 'Y'
-        READ LoanFile INTO LoanRecord
+        READ LoanFile NEXT RECORD
             AT END
                 MOVE 'Y' TO EOF
             NOT AT END
-                IF LoanRecord.BorrowerName = WS-BorrowerName
-                    DISPLAY 'Loan ID: ' LoanRecord.LoanID
-                    DISPLAY 'Outstanding Balance: ' LoanRecord.OutstandingBalance
+                MOVE ZERO TO WS-NameMatchCount
+                MOVE ZERO TO WS-CoNameMatchCount
+                INSPECT BorrowerName TALLYING WS-NameMatchCount
+                    FOR ALL WS-BorrowerName(1:WS-SearchLen)
+                INSPECT CoBorrowerName TALLYING WS-CoNameMatchCount
+                    FOR ALL WS-BorrowerName(1:WS-SearchLen)
+                IF WS-NameMatchCount > ZERO
+                   OR WS-CoNameMatchCount > ZERO
+                    DISPLAY 'Loan ID: ' LoanID
+                    DISPLAY 'Outstanding Balance: ' OutstandingBalance
+                    IF WS-ExportToCSV
+                        MOVE OutstandingBalance TO WS-CSVBalance
+                        MOVE LoanID TO WS-CSVLoanID
+                        STRING WS-CSVLoanID DELIMITED BY SIZE
+                            ',' DELIMITED BY SIZE
+                            WS-CSVBalance DELIMITED BY SIZE
+                            INTO CsvRecord
+                        WRITE CsvRecord
+                    END-IF
                 END-IF
     END-PERFORM.
     CLOSE LoanFile.
+    IF WS-ExportToCSV
+        CLOSE CsvFile
+        DISPLAY 'Report exported to ' WS-CSVFileName
+    END-IF.
     DISPLAY 'Report generation completed.'.
-    .
+
+FIND-SEARCH-LENGTH.
+    MOVE 30 TO WS-SearchLen.
+    PERFORM VARYING WS-SearchIdx FROM 30 BY -1
+            UNTIL WS-SearchIdx = 0
+        IF WS-BorrowerName(WS-SearchIdx:1) NOT = SPACE
+            MOVE WS-SearchIdx TO WS-SearchLen
+            MOVE ZERO TO WS-SearchIdx
+        END-IF
+    END-PERFORM.
+    IF WS-BorrowerName = SPACES
+        MOVE 1 TO WS-SearchLen
+    END-IF.
 
 REPORT-OVERDUE-LOANS.
     DISPLAY 'Generating report for overdue loans...'.
+    IF WS-ExportToCSV
+        STRING 'report-overdue-' WS-TodayDate '.csv' DELIMITED BY SIZE
+            INTO WS-CSVFileName
+        OPEN OUTPUT CsvFile
+        MOVE 'Loan ID,Borrower Name,Outstanding Balance' TO CsvRecord
+        WRITE CsvRecord
+    END-IF.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF LoanStatusActive
+                   AND NextPaymentDueDate < WS-TodayDate
+                    DISPLAY 'Loan ID: ' LoanID
+                    DISPLAY 'Borrower Name: ' BorrowerName
+                    DISPLAY 'Outstanding Balance: ' OutstandingBalance
+                    IF WS-ExportToCSV
+                        MOVE OutstandingBalance TO WS-CSVBalance
+                        MOVE LoanID TO WS-CSVLoanID
+                        STRING WS-CSVLoanID DELIMITED BY SIZE
+                            ',' DELIMITED BY SIZE
+                            BorrowerName DELIMITED BY SIZE
+                            ',' DELIMITED BY SIZE
+                            WS-CSVBalance DELIMITED BY SIZE
+                            INTO CsvRecord
+                        WRITE CsvRecord
+                    END-IF
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+    IF WS-ExportToCSV
+        CLOSE CsvFile
+        DISPLAY 'Report exported to ' WS-CSVFileName
+    END-IF.
+    DISPLAY 'Report generation completed.'.
+
+REPORT-DELINQUENCY-AGING.
+    MOVE ZERO TO WS-Bucket30Count WS-Bucket30Balance
+        WS-Bucket60Count WS-Bucket60Balance
+        WS-Bucket90Count WS-Bucket90Balance
+        WS-Bucket120Count WS-Bucket120Balance.
+    DISPLAY 'Enter Currency Code to report on (USD/EUR/GBP/JPY): '.
+    ACCEPT WS-CurrencyFilter.
+    PERFORM UNTIL WS-CurrencyFilterValid
+        DISPLAY 'Invalid input. Enter a valid Currency Code (USD/EUR/GBP/JPY): '
+        ACCEPT WS-CurrencyFilter
+    END-PERFORM.
+    DISPLAY 'Generating delinquency aging report for ' WS-CurrencyFilter '...'.
     OPEN INPUT LoanFile.
-    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
     PERFORM UNTIL EOF = 'Y'
-        READ LoanFile INTO LoanRecord
+        READ LoanFile NEXT RECORD
             AT END
                 MOVE 'Y' TO EOF
             NOT AT END
-                IF LoanRecord.LastInterestCalcDate < WS-TodayDate - LoanRecord.LoanTerm
-                    DISPLAY 'Loan ID: ' LoanRecord.LoanID
-                    DISPLAY 'Borrower Name: ' LoanRecord.BorrowerName
-                    DISPLAY 'Outstanding Balance: ' LoanRecord.OutstandingBalance
+                IF LoanStatusActive AND NextPaymentDueDate < WS-TodayDate
+                        AND CurrencyCode = WS-CurrencyFilter
+                    CALL 'DaysBetweenDates' USING NextPaymentDueDate
+                        WS-TodayDate WS-DaysLateSigned
+                    MOVE WS-DaysLateSigned TO WS-DaysLate
+                    PERFORM BUCKET-DELINQUENT-LOAN
                 END-IF
     END-PERFORM.
     CLOSE LoanFile.
+
+    DISPLAY '--- Delinquency Aging Summary (' WS-CurrencyFilter ') ---'.
+    DISPLAY '1-30  days: ' WS-Bucket30Count  ' loans, balance ' WS-Bucket30Balance.
+    DISPLAY '31-60 days: ' WS-Bucket60Count  ' loans, balance ' WS-Bucket60Balance.
+    DISPLAY '61-90 days: ' WS-Bucket90Count  ' loans, balance ' WS-Bucket90Balance.
+    DISPLAY '120+  days: ' WS-Bucket120Count ' loans, balance ' WS-Bucket120Balance.
     DISPLAY 'Report generation completed.'.
-    .
+
+REPORT-BY-BRANCH.
+    DISPLAY 'Enter Branch Code to report on: '.
+    ACCEPT WS-BranchFilter.
+    DISPLAY 'Generating portfolio report for Branch ' WS-BranchFilter '...'.
+    MOVE ZERO TO WS-PortfolioCount.
+    MOVE ZERO TO WS-PortfolioBalance.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF BranchCode = WS-BranchFilter
+                    DISPLAY 'Loan ID: ' LoanID ' Borrower: ' BorrowerName
+                        ' Balance: ' OutstandingBalance ' ' CurrencyCode
+                    ADD 1 TO WS-PortfolioCount
+                    ADD OutstandingBalance TO WS-PortfolioBalance
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+    DISPLAY '--- Branch ' WS-BranchFilter ' Portfolio Summary ---'.
+    DISPLAY 'Loans: ' WS-PortfolioCount ' Total Outstanding Balance: '
+        WS-PortfolioBalance.
+    DISPLAY 'Report generation completed.'.
+
+REPORT-BY-LOAN-OFFICER.
+    DISPLAY 'Enter Loan Officer ID to report on: '.
+    ACCEPT WS-LoanOfficerFilter.
+    DISPLAY 'Generating portfolio report for Loan Officer ' WS-LoanOfficerFilter '...'.
+    MOVE ZERO TO WS-PortfolioCount.
+    MOVE ZERO TO WS-PortfolioBalance.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF LoanOfficerID = WS-LoanOfficerFilter
+                    DISPLAY 'Loan ID: ' LoanID ' Borrower: ' BorrowerName
+                        ' Balance: ' OutstandingBalance ' ' CurrencyCode
+                    ADD 1 TO WS-PortfolioCount
+                    ADD OutstandingBalance TO WS-PortfolioBalance
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+    DISPLAY '--- Loan Officer ' WS-LoanOfficerFilter ' Portfolio Summary ---'.
+    DISPLAY 'Loans: ' WS-PortfolioCount ' Total Outstanding Balance: '
+        WS-PortfolioBalance.
+    DISPLAY 'Report generation completed.'.
+
+REPORT-SUMMARY.
+    DISPLAY 'Generating start-of-day portfolio summary...'.
+    MOVE ZERO TO WS-SummaryLoanCount.
+    MOVE ZERO TO WS-SummaryTotalBalance.
+    MOVE ZERO TO WS-SummaryOverdueCount.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                ADD 1 TO WS-SummaryLoanCount
+                ADD OutstandingBalance TO WS-SummaryTotalBalance
+                IF LoanStatusActive
+                   AND NextPaymentDueDate < WS-TodayDate
+                    ADD 1 TO WS-SummaryOverdueCount
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+
+    DISPLAY '--- Start-of-Day Portfolio Summary ---'.
+    DISPLAY 'Total Loans: ' WS-SummaryLoanCount.
+    DISPLAY 'Total Outstanding Balance: ' WS-SummaryTotalBalance.
+    DISPLAY 'Loans Overdue: ' WS-SummaryOverdueCount.
+    DISPLAY 'Report generation completed.'.
+
+BUCKET-DELINQUENT-LOAN.
+    DISPLAY 'Loan ID: ' LoanID ' Borrower: ' BorrowerName
+        ' Balance: ' OutstandingBalance ' Days Late: ' WS-DaysLate.
+    EVALUATE TRUE
+        WHEN WS-DaysLate <= 30
+            ADD 1 TO WS-Bucket30Count
+            ADD OutstandingBalance TO WS-Bucket30Balance
+        WHEN WS-DaysLate <= 60
+            ADD 1 TO WS-Bucket60Count
+            ADD OutstandingBalance TO WS-Bucket60Balance
+        WHEN WS-DaysLate <= 90
+            ADD 1 TO WS-Bucket90Count
+            ADD OutstandingBalance TO WS-Bucket90Balance
+        WHEN OTHER
+            ADD 1 TO WS-Bucket120Count
+            ADD OutstandingBalance TO WS-Bucket120Balance
+    END-EVALUATE.
