@@ -0,0 +1,117 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconcileLoans.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY RPSEL.
+    SELECT ReconFile ASSIGN TO 'reconciliation-report.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+FD  ReconFile.
+01  ReconLine PIC X(100).
+
+WORKING-STORAGE SECTION.
+01 EOF                     PIC X VALUE 'N'.
+01 WS-RepayEOF             PIC X VALUE 'N'.
+01 WS-LoanFileStatus       PIC X(02).
+01 WS-RepayFileStatus      PIC X(02).
+01 WS-SumPaid              PIC 9(9)V99.
+01 WS-ExpectedBalance      PIC S9(9)V99.
+01 WS-ActualBalance        PIC 9(9)V99.
+01 WS-Difference           PIC S9(9)V99.
+01 WS-Tolerance            PIC 9(5)V99 VALUE 0.01.
+01 WS-LoansChecked         PIC 9(7) VALUE ZERO.
+01 WS-MismatchCount        PIC 9(7) VALUE ZERO.
+01 WS-DisplayLoanID        PIC 9(5).
+01 WS-DisplayAmount        PIC ---,---,--9.99.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Running loans-to-repayments reconciliation...'.
+
+    OPEN OUTPUT ReconFile.
+    MOVE 'LoanID  LoanAmount     SumPaid   Expected     Actual   Difference  Status'
+        TO ReconLine.
+    WRITE ReconLine.
+
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM SUM-REPAYMENTS-FOR-LOAN
+                PERFORM WRITE-RECON-LINE
+                ADD 1 TO WS-LoansChecked
+    END-PERFORM.
+    CLOSE LoanFile.
+    CLOSE ReconFile.
+
+    DISPLAY WS-LoansChecked ' loan(s) checked, ' WS-MismatchCount
+        ' mismatch(es) found. See reconciliation-report.dat.'.
+    GOBACK.
+
+SUM-REPAYMENTS-FOR-LOAN.
+    MOVE ZERO TO WS-SumPaid.
+    MOVE 'N'  TO WS-RepayEOF.
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL WS-RepayEOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-RepayEOF
+            NOT AT END
+                IF LoanID OF RepaymentRecord = LoanID OF LoanRecord
+                        AND PaymentStatusGood OF RepaymentRecord
+                    ADD AmountPaid TO WS-SumPaid
+                END-IF
+    END-PERFORM.
+    CLOSE RepaymentFile.
+
+WRITE-RECON-LINE.
+    COMPUTE WS-ExpectedBalance = LoanAmount - WS-SumPaid.
+    MOVE OutstandingBalance TO WS-ActualBalance.
+    COMPUTE WS-Difference = WS-ExpectedBalance - WS-ActualBalance.
+    MOVE LoanID OF LoanRecord TO WS-DisplayLoanID.
+
+    IF (WS-Difference > WS-Tolerance) OR (WS-Difference < (0 - WS-Tolerance))
+        ADD 1 TO WS-MismatchCount
+        STRING WS-DisplayLoanID DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            LoanAmount DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-SumPaid DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-ExpectedBalance DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-ActualBalance DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-Difference DELIMITED BY SIZE
+            '  *** MISMATCH ***' DELIMITED BY SIZE
+            INTO ReconLine
+        DISPLAY 'MISMATCH - Loan ID: ' WS-DisplayLoanID
+            ' Expected: ' WS-ExpectedBalance ' Actual: ' WS-ActualBalance
+    ELSE
+        STRING WS-DisplayLoanID DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            LoanAmount DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-SumPaid DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-ExpectedBalance DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-ActualBalance DELIMITED BY SIZE
+            '  ' DELIMITED BY SIZE
+            WS-Difference DELIMITED BY SIZE
+            '  OK' DELIMITED BY SIZE
+            INTO ReconLine
+    END-IF.
+    WRITE ReconLine.
