@@ -0,0 +1,193 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RunNightlyBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY BLSEL.
+    COPY LNSEL.
+    COPY RPSEL.
+    SELECT ControlTotalsFile ASSIGN TO 'batch-control-totals.dat'
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT LoanBackupFile ASSIGN TO WS-LoanBackupFileName
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT RepayBackupFile ASSIGN TO WS-RepayBackupFileName
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BatchLogFile.
+    COPY BLREC.
+
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+FD  ControlTotalsFile.
+01  ControlTotalsLine PIC X(80).
+
+FD  LoanBackupFile.
+    COPY LBREC.
+
+FD  RepayBackupFile.
+    COPY RBREC.
+
+WORKING-STORAGE SECTION.
+01 WS-LoansProcessed  PIC 9(7).
+01 WS-TotalInterestPosted PIC 9(9)V99.
+01 WS-AllLoansChoice  PIC 9 VALUE 1.
+01 WS-OverdueChoice   PIC 9 VALUE 3.
+01 WS-RunDate         PIC 9(8).
+01 WS-RunTime         PIC 9(8).
+01 WS-BatchLogStatus  PIC X(02).
+01 WS-LoanFileStatus  PIC X(02).
+01 WS-RepayFileStatus PIC X(02).
+01 EOF                PIC X VALUE 'N'.
+01 WS-BalanceSum      PIC 9(9)V99.
+01 WS-OpeningBalance  PIC 9(9)V99.
+01 WS-ClosingBalance  PIC 9(9)V99.
+01 WS-RepaymentsToday PIC 9(7).
+01 WS-ControlTotalsFileStatus PIC X(02).
+01 WS-LoanBackupFileName   PIC X(30).
+01 WS-RepayBackupFileName  PIC X(30).
+
+PROCEDURE DIVISION.
+    DISPLAY 'Starting nightly batch run...'.
+    ACCEPT WS-RunDate FROM DATE YYYYMMDD.
+    ACCEPT WS-RunTime FROM TIME.
+
+    PERFORM BACKUP-DATA-FILES.
+
+    PERFORM SUM-OUTSTANDING-BALANCE.
+    MOVE WS-BalanceSum TO WS-OpeningBalance.
+
+    CALL 'CalculateInterest' USING WS-LoansProcessed WS-TotalInterestPosted.
+    PERFORM LOG-BATCH-STEP.
+
+    CALL 'GenerateReport' USING WS-AllLoansChoice.
+    CALL 'GenerateReport' USING WS-OverdueChoice.
+
+    PERFORM SUM-OUTSTANDING-BALANCE.
+    MOVE WS-BalanceSum TO WS-ClosingBalance.
+    PERFORM COUNT-REPAYMENTS-TODAY.
+    PERFORM WRITE-CONTROL-TOTALS-REPORT.
+
+    DISPLAY 'Nightly batch run completed.'.
+    STOP RUN.
+
+BACKUP-DATA-FILES.
+    STRING 'loans-backup-' WS-RunDate '.dat' DELIMITED BY SIZE
+        INTO WS-LoanBackupFileName.
+    STRING 'repayments-backup-' WS-RunDate '.dat' DELIMITED BY SIZE
+        INTO WS-RepayBackupFileName.
+
+    MOVE 'N' TO EOF.
+    OPEN OUTPUT LoanBackupFile.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                MOVE CORRESPONDING LoanRecord TO LoanBackupRecord
+                WRITE LoanBackupRecord
+    END-PERFORM.
+    CLOSE LoanFile.
+    CLOSE LoanBackupFile.
+    DISPLAY 'Loan file backed up to ' WS-LoanBackupFileName.
+
+    MOVE 'N' TO EOF.
+    OPEN OUTPUT RepayBackupFile.
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                MOVE CORRESPONDING RepaymentRecord TO RepayBackupRecord
+                WRITE RepayBackupRecord
+    END-PERFORM.
+    CLOSE RepaymentFile.
+    CLOSE RepayBackupFile.
+    DISPLAY 'Repayment file backed up to ' WS-RepayBackupFileName.
+
+SUM-OUTSTANDING-BALANCE.
+    MOVE ZERO TO WS-BalanceSum.
+    MOVE 'N' TO EOF.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                ADD OutstandingBalance OF LoanRecord TO WS-BalanceSum
+    END-PERFORM.
+    CLOSE LoanFile.
+
+COUNT-REPAYMENTS-TODAY.
+    MOVE ZERO TO WS-RepaymentsToday.
+    MOVE 'N' TO EOF.
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF PaymentDate OF RepaymentRecord = WS-RunDate
+                    ADD 1 TO WS-RepaymentsToday
+                END-IF
+    END-PERFORM.
+    CLOSE RepaymentFile.
+
+WRITE-CONTROL-TOTALS-REPORT.
+    OPEN EXTEND ControlTotalsFile.
+    IF WS-ControlTotalsFileStatus = '35'
+        OPEN OUTPUT ControlTotalsFile
+        CLOSE ControlTotalsFile
+        OPEN EXTEND ControlTotalsFile
+    END-IF.
+    STRING 'Batch Control Totals for ' WS-RunDate DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    STRING '  Loans Processed:          ' WS-LoansProcessed DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    STRING '  Total Interest Posted:    ' WS-TotalInterestPosted DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    STRING '  Repayments Recorded:      ' WS-RepaymentsToday DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    STRING '  Opening Outstanding Bal:  ' WS-OpeningBalance DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    STRING '  Closing Outstanding Bal:  ' WS-ClosingBalance DELIMITED BY SIZE
+        INTO ControlTotalsLine
+    WRITE ControlTotalsLine.
+    MOVE SPACES TO ControlTotalsLine.
+    WRITE ControlTotalsLine.
+    CLOSE ControlTotalsFile.
+
+    DISPLAY '--- Batch Control Totals ---'.
+    DISPLAY 'Loans Processed: ' WS-LoansProcessed.
+    DISPLAY 'Total Interest Posted: ' WS-TotalInterestPosted.
+    DISPLAY 'Repayments Recorded Today: ' WS-RepaymentsToday.
+    DISPLAY 'Opening Outstanding Balance: ' WS-OpeningBalance.
+    DISPLAY 'Closing Outstanding Balance: ' WS-ClosingBalance.
+
+LOG-BATCH-STEP.
+    OPEN EXTEND BatchLogFile.
+    IF WS-BatchLogStatus = '35'
+        OPEN OUTPUT BatchLogFile
+        CLOSE BatchLogFile
+        OPEN EXTEND BatchLogFile
+    END-IF.
+    MOVE WS-RunDate         TO BatchRunDate.
+    MOVE WS-RunTime         TO BatchRunTime.
+    MOVE 'INTEREST-ACCRUAL' TO BatchStepName.
+    MOVE WS-LoansProcessed  TO BatchLoansProcessed.
+    MOVE 'COMPLETE'         TO BatchStatus.
+    WRITE BatchLogRecord.
+    CLOSE BatchLogFile.
