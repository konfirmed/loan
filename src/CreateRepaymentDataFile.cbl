@@ -4,39 +4,66 @@ PROGRAM-ID. CreateRepaymentDataFile.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT RepaymentFile ASSIGN TO 'repayments.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY RPSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  RepaymentFile.
-01  RepaymentRecord.
-    05 RepaymentID     PIC 9(5).
-    05 LoanID          PIC 9(5).
-    05 AmountPaid      PIC 9(7)V99.
-    05 PaymentDate     PIC 9(8).
+    COPY RPREC.
 
 WORKING-STORAGE SECTION.
 01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-RepaymentIDEntry PIC X(05).
+01 WS-RepayFileStatus PIC X(02).
+01 WS-DateValid PIC X VALUE 'Y'.
 
 PROCEDURE DIVISION.
     OPEN OUTPUT RepaymentFile.
 
     PERFORM UNTIL WS-End-Flag = 'Y'
-        DISPLAY 'Enter Repayment ID (or type END to finish): '.
-        ACCEPT RepaymentRecord.RepaymentID
-        IF RepaymentRecord.RepaymentID = 'END'
+        DISPLAY 'Enter Repayment ID (or type END to finish): '
+        ACCEPT WS-RepaymentIDEntry
+        IF WS-RepaymentIDEntry = 'END' OR WS-RepaymentIDEntry = 'end'
             MOVE 'Y' TO WS-End-Flag
         ELSE
-            DISPLAY 'Enter Loan ID: '.
-            ACCEPT RepaymentRecord.LoanID
-            DISPLAY 'Enter Amount Paid: '.
-            ACCEPT RepaymentRecord.AmountPaid
-            DISPLAY 'Enter Payment Date (YYYYMMDD): '.
-            ACCEPT RepaymentRecord.PaymentDate
+            MOVE WS-RepaymentIDEntry TO RepaymentID
+            DISPLAY 'Enter Loan ID: '
+            ACCEPT LoanID
+            DISPLAY 'Enter Amount Paid: '
+            ACCEPT AmountPaid
+            DISPLAY 'Enter Payment Date (YYYYMMDD): '
+            ACCEPT PaymentDate
+            PERFORM VALIDATE-PAYMENT-DATE
+            PERFORM UNTIL PaymentDate NUMERIC AND WS-DateValid = 'Y'
+                DISPLAY 'Invalid input. Enter a valid Payment Date (YYYYMMDD): '
+                ACCEPT PaymentDate
+                PERFORM VALIDATE-PAYMENT-DATE
+            END-PERFORM
+            DISPLAY 'Enter Currency Code (USD/EUR/GBP/JPY): '
+            ACCEPT CurrencyCode
+            PERFORM UNTIL CurrencyCodeValid
+                DISPLAY 'Invalid input. Enter a valid Currency Code (USD/EUR/GBP/JPY): '
+                ACCEPT CurrencyCode
+            END-PERFORM
+            SET PaymentStatusGood TO TRUE
+            MOVE ZERO TO NSFFeeAmount
+            MOVE ZERO TO FeePortion
+            MOVE ZERO TO InterestPortion
+            MOVE ZERO TO PrincipalPortion
+            MOVE ZERO TO PrepaymentPenaltyAssessed
+            MOVE ZERO TO OverpaymentAmount
             WRITE RepaymentRecord
+                INVALID KEY
+                    DISPLAY 'Repayment ID already exists. Record not written.'
+            END-WRITE
         END-IF
     END-PERFORM.
 
     CLOSE RepaymentFile.
     STOP RUN.
+
+VALIDATE-PAYMENT-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF PaymentDate NUMERIC
+        CALL 'ValidateDate' USING PaymentDate WS-DateValid
+    END-IF.
