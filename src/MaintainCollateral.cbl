@@ -0,0 +1,95 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MaintainCollateral.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY CLSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  CollateralFile.
+    COPY CLREC.
+
+WORKING-STORAGE SECTION.
+01 WS-CollateralFileStatus PIC X(02).
+01 WS-Choice PIC 9.
+
+PROCEDURE DIVISION.
+    PERFORM OPEN-COLLATERAL-FILE.
+
+    DISPLAY '--- Maintain Collateral ---'.
+    DISPLAY '1. Add Collateral'.
+    DISPLAY '2. Update Collateral'.
+    DISPLAY '3. Release Collateral'.
+    DISPLAY 'Please enter your choice: '.
+    ACCEPT WS-Choice.
+
+    EVALUATE WS-Choice
+        WHEN 1
+            PERFORM ADD-COLLATERAL
+        WHEN 2
+            PERFORM UPDATE-COLLATERAL
+        WHEN 3
+            PERFORM RELEASE-COLLATERAL
+        WHEN OTHER
+            DISPLAY 'Invalid choice, please try again.'
+    END-EVALUATE.
+
+    CLOSE CollateralFile.
+    GOBACK.
+
+ADD-COLLATERAL.
+    DISPLAY 'Enter Loan ID: '.
+    ACCEPT CollateralLoanID.
+    DISPLAY 'Enter Description: '.
+    ACCEPT CollateralDescription.
+    DISPLAY 'Enter Serial/VIN Number: '.
+    ACCEPT CollateralSerialNumber.
+    DISPLAY 'Enter Appraised Value: '.
+    ACCEPT CollateralAppraisedValue.
+    DISPLAY 'Enter Lien Position: '.
+    ACCEPT CollateralLienPosition.
+    WRITE CollateralRecord
+        INVALID KEY
+            DISPLAY 'Collateral already recorded for this Loan ID.'
+        NOT INVALID KEY
+            DISPLAY 'Collateral added successfully.'
+    END-WRITE.
+
+UPDATE-COLLATERAL.
+    DISPLAY 'Enter Loan ID: '.
+    ACCEPT CollateralLoanID.
+    READ CollateralFile
+        INVALID KEY
+            DISPLAY 'Collateral not found for this Loan ID.'
+        NOT INVALID KEY
+            DISPLAY 'Enter Description: '
+            ACCEPT CollateralDescription
+            DISPLAY 'Enter Serial/VIN Number: '
+            ACCEPT CollateralSerialNumber
+            DISPLAY 'Enter Appraised Value: '
+            ACCEPT CollateralAppraisedValue
+            DISPLAY 'Enter Lien Position: '
+            ACCEPT CollateralLienPosition
+            REWRITE CollateralRecord
+            DISPLAY 'Collateral updated successfully.'
+    END-READ.
+
+RELEASE-COLLATERAL.
+    DISPLAY 'Enter Loan ID: '.
+    ACCEPT CollateralLoanID.
+    DELETE CollateralFile
+        INVALID KEY
+            DISPLAY 'Collateral not found for this Loan ID.'
+        NOT INVALID KEY
+            DISPLAY 'Collateral released.'
+    END-DELETE.
+
+OPEN-COLLATERAL-FILE.
+    OPEN I-O CollateralFile.
+    IF WS-CollateralFileStatus = '35'
+        OPEN OUTPUT CollateralFile
+        CLOSE CollateralFile
+        OPEN I-O CollateralFile
+    END-IF.
