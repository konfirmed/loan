@@ -0,0 +1,81 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GenerateAmortSchedule.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY AMSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  AmortFile.
+    COPY AMREC.
+
+WORKING-STORAGE SECTION.
+01 WS-LoanID            PIC 9(5).
+01 WS-LoanFileStatus    PIC X(02).
+01 WS-AmortFileStatus   PIC X(02).
+01 WS-MonthlyRate       PIC 9(3)V9(6).
+01 WS-Payment           PIC 9(7)V99.
+01 WS-Balance           PIC 9(7)V99.
+01 WS-InterestPortion   PIC 9(7)V99.
+01 WS-PrincipalPortion  PIC 9(7)V99.
+01 WS-Period            PIC 9(3).
+01 WS-OnePlusRatePowerN PIC 9(3)V9(6).
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Loan ID for amortization schedule: '.
+    ACCEPT WS-LoanID.
+
+    OPEN INPUT LoanFile.
+    MOVE WS-LoanID TO LoanID OF LoanRecord.
+    READ LoanFile
+        INVALID KEY
+            DISPLAY 'Loan not found.'
+            CLOSE LoanFile
+            GOBACK
+    END-READ.
+    CLOSE LoanFile.
+
+    COMPUTE WS-MonthlyRate = (InterestRate OF LoanRecord / 100) / 12.
+    COMPUTE WS-OnePlusRatePowerN =
+        (1 + WS-MonthlyRate) ** LoanTerm OF LoanRecord.
+    COMPUTE WS-Payment ROUNDED =
+        (LoanAmount OF LoanRecord * WS-OnePlusRatePowerN
+        - BalloonAmount OF LoanRecord) * WS-MonthlyRate
+        / (WS-OnePlusRatePowerN - 1).
+
+    MOVE LoanAmount OF LoanRecord TO WS-Balance.
+
+    PERFORM OPEN-AMORT-FILE.
+    PERFORM CALC-PERIOD VARYING WS-Period FROM 1 BY 1
+        UNTIL WS-Period > LoanTerm OF LoanRecord.
+    CLOSE AmortFile.
+
+    DISPLAY 'Amortization schedule written to amort-schedule.dat.'.
+    GOBACK.
+
+OPEN-AMORT-FILE.
+    OPEN EXTEND AmortFile.
+    IF WS-AmortFileStatus = '35'
+        OPEN OUTPUT AmortFile
+        CLOSE AmortFile
+        OPEN EXTEND AmortFile
+    END-IF.
+
+CALC-PERIOD.
+    COMPUTE WS-InterestPortion ROUNDED = WS-Balance * WS-MonthlyRate.
+    COMPUTE WS-PrincipalPortion = WS-Payment - WS-InterestPortion.
+    SUBTRACT WS-PrincipalPortion FROM WS-Balance.
+
+    MOVE WS-LoanID          TO LoanID OF AmortRecord.
+    MOVE WS-Period          TO PeriodNumber OF AmortRecord.
+    MOVE WS-Payment         TO PaymentAmount OF AmortRecord.
+    MOVE WS-PrincipalPortion TO PrincipalPortion OF AmortRecord.
+    MOVE WS-InterestPortion TO InterestPortion OF AmortRecord.
+    MOVE WS-Balance         TO EndingBalance OF AmortRecord.
+    WRITE AmortRecord.
