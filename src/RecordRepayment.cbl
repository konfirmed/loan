@@ -4,67 +4,184 @@ PROGRAM-ID. RecordRepayment.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT RepaymentFile ASSIGN TO 'repayments.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY LNSEL.
+    COPY RPSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
 
 FD  RepaymentFile.
-01  RepaymentRecord.
-    05 RepaymentID         PIC 9(5).
-    05 LoanID              PIC 9(5).
-    05 AmountPaid          PIC 9(7)V99.
-    05 PaymentDate         PIC 9(8).
+    COPY RPREC.
 
 WORKING-STORAGE SECTION.
 01 WS-LoanID PIC 9(5).
+01 WS-LoanFileStatus PIC X(02).
+01 WS-RepayFileStatus PIC X(02).
+01 WS-OverpaymentAmount PIC 9(7)V99 VALUE ZERO.
+01 WS-RemainingAmount PIC 9(7)V99 VALUE ZERO.
+01 WS-DaysAccrued PIC 9(5) VALUE ZERO.
+01 WS-DaysAccruedSigned PIC S9(6) VALUE ZERO.
+01 WS-DailyRate PIC 9(3)V9(9) VALUE ZERO.
+01 WS-AccruedInterest PIC 9(7)V99 VALUE ZERO.
+01 WS-PenaltyCutoffDate PIC 9(8) VALUE ZERO.
+01 WS-DateValid PIC X VALUE 'Y'.
 
-PROCEDURE DIVISION USING RepaymentRecord.
+*> configurable prepayment penalty policy
+01 WS-LargePaymentThresholdPct PIC 9(3) VALUE 50.
+
+*> configurable payment frequency policy (months); this system
+*> currently supports monthly amortization only
+01 WS-PaymentFrequencyMonths PIC 9(2) VALUE 1.
+
+PROCEDURE DIVISION.
     DISPLAY 'Enter Loan ID for repayment: '.
     ACCEPT WS-LoanID.
 
     OPEN I-O LoanFile.
-    READ LoanFile INTO LoanRecord
-        KEY IS WS-LoanID
+    MOVE WS-LoanID TO LoanID OF LoanRecord.
+    READ LoanFile
         INVALID KEY
             DISPLAY 'Loan not found.'
             CLOSE LoanFile
-            STOP RUN
+            GOBACK
         NOT INVALID KEY
-            DISPLAY 'Enter Repayment ID: '.
-            ACCEPT RepaymentRecord.RepaymentID.
-            DISPLAY 'Enter Amount Paid: '.
-            ACCEPT RepaymentRecord.AmountPaid.
-            PERFORM UNTIL RepaymentRecord.AmountPaid NUMERIC
-                DISPLAY 'Invalid input. Enter numeric Amount Paid: '.
-                ACCEPT RepaymentRecord.AmountPaid
-            END-PERFORM.
-
-            DISPLAY 'Enter Payment Date (YYYYMMDD): '.
-            ACCEPT RepaymentRecord.PaymentDate.
-            MOVE WS-LoanID TO RepaymentRecord.LoanID.
-
-            OPEN OUTPUT RepaymentFile.
-            WRITE RepaymentRecord.
-            CLOSE RepaymentFile.
-
-            SUBTRACT RepaymentRecord.AmountPaid FROM LoanRecord.OutstandingBalance.
-            REWRITE LoanRecord.
+            DISPLAY 'Enter Repayment ID: '
+            ACCEPT RepaymentID
+            DISPLAY 'Enter Amount Paid: '
+            ACCEPT AmountPaid
+            PERFORM UNTIL AmountPaid NUMERIC
+                DISPLAY 'Invalid input. Enter numeric Amount Paid: '
+                ACCEPT AmountPaid
+            END-PERFORM
+
+            DISPLAY 'Enter Payment Date (YYYYMMDD): '
+            ACCEPT PaymentDate
+            PERFORM VALIDATE-PAYMENT-DATE
+            PERFORM UNTIL PaymentDate NUMERIC AND WS-DateValid = 'Y'
+                    AND PaymentDate NOT LESS THAN LastInterestCalcDate OF LoanRecord
+                DISPLAY 'Invalid input. Enter a valid Payment Date on or after the last interest calc date: '
+                ACCEPT PaymentDate
+                PERFORM VALIDATE-PAYMENT-DATE
+            END-PERFORM
+            MOVE WS-LoanID TO LoanID OF RepaymentRecord
+            MOVE CurrencyCode OF LoanRecord TO CurrencyCode OF RepaymentRecord
+            SET PaymentStatusGood TO TRUE
+            MOVE ZERO TO NSFFeeAmount
+
+            PERFORM ACCRUE-INTEREST-TO-PAYMENT-DATE
+            PERFORM ASSESS-PREPAYMENT-PENALTY
+            PERFORM ALLOCATE-PAYMENT-WATERFALL
+
+            MOVE ZERO TO WS-OverpaymentAmount
+            IF AmountPaid > OutstandingBalance OF LoanRecord
+                COMPUTE WS-OverpaymentAmount =
+                    AmountPaid - OutstandingBalance OF LoanRecord
+                SUBTRACT WS-OverpaymentAmount FROM PrincipalPortion OF RepaymentRecord
+            END-IF
+            MOVE WS-OverpaymentAmount TO OverpaymentAmount OF RepaymentRecord
+
+            PERFORM OPEN-REPAYMENT-FILE
+            WRITE RepaymentRecord
+                INVALID KEY
+                    DISPLAY 'Repayment ID already exists. Repayment not recorded.'
+            END-WRITE
+            CLOSE RepaymentFile
+
+            IF WS-OverpaymentAmount > ZERO
+                MOVE ZERO TO OutstandingBalance OF LoanRecord
+                ADD WS-OverpaymentAmount TO CreditBalance OF LoanRecord
+                SET LoanStatusPaidOff TO TRUE
+                DISPLAY 'Payment exceeds outstanding balance by '
+                    WS-OverpaymentAmount
+                DISPLAY 'Excess applied to borrower credit balance.'
+            ELSE
+                SUBTRACT AmountPaid FROM OutstandingBalance OF LoanRecord
+                IF OutstandingBalance OF LoanRecord = ZERO
+                    SET LoanStatusPaidOff TO TRUE
+                END-IF
+            END-IF
+
+            IF LoanStatusActive OF LoanRecord
+                CALL 'AddMonthsToDate' USING NextPaymentDueDate OF LoanRecord
+                    WS-PaymentFrequencyMonths NextPaymentDueDate OF LoanRecord
+            END-IF
+            REWRITE LoanRecord
 
             DISPLAY 'Repayment recorded successfully.'
+            DISPLAY 'Applied to fees: ' FeePortion OF RepaymentRecord
+            DISPLAY 'Applied to interest: ' InterestPortion OF RepaymentRecord
+            DISPLAY 'Applied to principal: ' PrincipalPortion OF RepaymentRecord
     END-READ.
 
     CLOSE LoanFile.
-    STOP RUN.
+    GOBACK.
+
+VALIDATE-PAYMENT-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF PaymentDate NUMERIC
+        CALL 'ValidateDate' USING PaymentDate WS-DateValid
+    END-IF.
+
+ACCRUE-INTEREST-TO-PAYMENT-DATE.
+    MOVE ZERO TO WS-AccruedInterest.
+    IF LoanStatusActive OF LoanRecord
+        CALL 'DaysBetweenDates' USING LastInterestCalcDate OF LoanRecord
+            PaymentDate OF RepaymentRecord WS-DaysAccruedSigned
+        MOVE WS-DaysAccruedSigned TO WS-DaysAccrued
+        COMPUTE WS-DailyRate = (InterestRate OF LoanRecord / 100) / 365
+        COMPUTE WS-AccruedInterest ROUNDED =
+            OutstandingBalance OF LoanRecord * WS-DailyRate * WS-DaysAccrued
+        ADD WS-AccruedInterest TO OutstandingBalance OF LoanRecord
+        MOVE PaymentDate OF RepaymentRecord TO LastInterestCalcDate OF LoanRecord
+    END-IF.
+
+ASSESS-PREPAYMENT-PENALTY.
+    MOVE ZERO TO PrepaymentPenaltyAssessed OF RepaymentRecord.
+    IF PrepaymentPenaltyActive OF LoanRecord
+        CALL 'AddMonthsToDate' USING LoanOriginationDate OF LoanRecord
+            PrepaymentPenaltyMonths OF LoanRecord WS-PenaltyCutoffDate
+        IF PaymentDate OF RepaymentRecord NOT GREATER THAN WS-PenaltyCutoffDate
+            IF AmountPaid OF RepaymentRecord
+                    NOT LESS THAN OutstandingBalance OF LoanRecord
+               OR (AmountPaid OF RepaymentRecord * 100)
+                    > (LoanAmount OF LoanRecord * WS-LargePaymentThresholdPct)
+                COMPUTE PrepaymentPenaltyAssessed OF RepaymentRecord ROUNDED =
+                    OutstandingBalance OF LoanRecord
+                    * (PrepaymentPenaltyPercent OF LoanRecord / 100)
+                ADD PrepaymentPenaltyAssessed OF RepaymentRecord
+                    TO OutstandingBalance OF LoanRecord
+                DISPLAY 'Prepayment penalty assessed: '
+                    PrepaymentPenaltyAssessed OF RepaymentRecord
+            END-IF
+        END-IF
+    END-IF.
+
+ALLOCATE-PAYMENT-WATERFALL.
+    MOVE AmountPaid OF RepaymentRecord TO WS-RemainingAmount.
+
+    IF WS-RemainingAmount NOT GREATER THAN UnpaidFeeBalance OF LoanRecord
+        MOVE WS-RemainingAmount TO FeePortion OF RepaymentRecord
+    ELSE
+        MOVE UnpaidFeeBalance OF LoanRecord TO FeePortion OF RepaymentRecord
+    END-IF
+    SUBTRACT FeePortion OF RepaymentRecord FROM WS-RemainingAmount
+    SUBTRACT FeePortion OF RepaymentRecord FROM UnpaidFeeBalance OF LoanRecord
+
+    IF WS-RemainingAmount NOT GREATER THAN WS-AccruedInterest
+        MOVE WS-RemainingAmount TO InterestPortion OF RepaymentRecord
+    ELSE
+        MOVE WS-AccruedInterest TO InterestPortion OF RepaymentRecord
+    END-IF
+    SUBTRACT InterestPortion OF RepaymentRecord FROM WS-RemainingAmount
+
+    MOVE WS-RemainingAmount TO PrincipalPortion OF RepaymentRecord.
+
+OPEN-REPAYMENT-FILE.
+    OPEN I-O RepaymentFile.
+    IF WS-RepayFileStatus = '35'
+        OPEN OUTPUT RepaymentFile
+        CLOSE RepaymentFile
+        OPEN I-O RepaymentFile
+    END-IF.
