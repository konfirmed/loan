@@ -0,0 +1,93 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreditBureauExtract.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY RPSEL.
+    COPY MTSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+FD  MetroExtractFile.
+    COPY MTREC.
+
+WORKING-STORAGE SECTION.
+01 EOF                        PIC X VALUE 'N'.
+01 WS-RepayEOF                PIC X VALUE 'N'.
+01 WS-TodayDate                PIC 9(8).
+01 WS-LoanFileStatus           PIC X(02).
+01 WS-RepayFileStatus          PIC X(02).
+01 WS-MetroExtractFileStatus   PIC X(02).
+01 WS-LastPaymentDate          PIC 9(8) VALUE ZERO.
+01 WS-LoansExtracted           PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Building monthly credit-bureau extract...'.
+    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
+
+    OPEN OUTPUT MetroExtractFile.
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM FIND-LAST-PAYMENT-DATE
+                PERFORM WRITE-METRO-RECORD
+                ADD 1 TO WS-LoansExtracted
+    END-PERFORM.
+    CLOSE LoanFile.
+    CLOSE MetroExtractFile.
+
+    DISPLAY WS-LoansExtracted ' loan(s) written to credit-bureau-extract.dat.'.
+    GOBACK.
+
+FIND-LAST-PAYMENT-DATE.
+    MOVE ZERO TO WS-LastPaymentDate.
+    MOVE 'N'  TO WS-RepayEOF.
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL WS-RepayEOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-RepayEOF
+            NOT AT END
+                IF LoanID OF RepaymentRecord = LoanID OF LoanRecord
+                   AND PaymentDate > WS-LastPaymentDate
+                    MOVE PaymentDate TO WS-LastPaymentDate
+                END-IF
+    END-PERFORM.
+    CLOSE RepaymentFile.
+
+WRITE-METRO-RECORD.
+    MOVE LoanID OF LoanRecord     TO MetroAccountNumber.
+    MOVE BorrowerName             TO MetroConsumerName.
+    MOVE 'I'                      TO MetroPortfolioType.
+    MOVE '00'                     TO MetroAccountType.
+    MOVE LoanAmount               TO MetroHighCredit.
+    MOVE OutstandingBalance       TO MetroCurrentBalance.
+    IF LoanStatusActive AND NextPaymentDueDate < WS-TodayDate
+        COMPUTE MetroAmountPastDue = OutstandingBalance
+    ELSE
+        MOVE ZERO TO MetroAmountPastDue
+    END-IF.
+    EVALUATE TRUE
+        WHEN LoanStatusPaidOff
+            MOVE '13' TO MetroAccountStatus
+        WHEN LoanStatusChargedOff
+            MOVE '97' TO MetroAccountStatus
+        WHEN LoanStatusDefaulted
+            MOVE '93' TO MetroAccountStatus
+        WHEN OTHER
+            MOVE '11' TO MetroAccountStatus
+    END-EVALUATE.
+    MOVE WS-LastPaymentDate  TO MetroDateOfLastPayment.
+    MOVE WS-TodayDate        TO MetroDateReported.
+    WRITE MetroExtractRecord.
