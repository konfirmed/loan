@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PlaceLoanInForbearance.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+WORKING-STORAGE SECTION.
+01 WS-LoanFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Loan ID to place in forbearance: '.
+    ACCEPT LoanID.
+
+    OPEN I-O LoanFile.
+    READ LoanFile
+        INVALID KEY
+            DISPLAY 'Loan not found.'
+            CLOSE LoanFile
+            GOBACK
+        NOT INVALID KEY
+            DISPLAY 'Enter Forbearance Start Date (YYYYMMDD): '
+            ACCEPT ForbearanceStartDate
+            PERFORM UNTIL ForbearanceStartDate NUMERIC
+                DISPLAY 'Invalid input. Enter numeric Start Date (YYYYMMDD): '
+                ACCEPT ForbearanceStartDate
+            END-PERFORM
+
+            DISPLAY 'Enter Forbearance End Date (YYYYMMDD): '
+            ACCEPT ForbearanceEndDate
+            PERFORM UNTIL ForbearanceEndDate NUMERIC
+                    AND ForbearanceEndDate NOT LESS THAN ForbearanceStartDate
+                DISPLAY 'Invalid input. Enter a numeric End Date not before the Start Date: '
+                ACCEPT ForbearanceEndDate
+            END-PERFORM
+
+            DISPLAY 'Enter Forbearance Reason Code (HDSP/MED /JLOS/DSTR): '
+            ACCEPT ForbearanceReasonCode
+            PERFORM UNTIL ForbearanceReasonHardship OR ForbearanceReasonMedical
+                    OR ForbearanceReasonJobLoss OR ForbearanceReasonDisaster
+                DISPLAY 'Invalid input. Enter a valid Reason Code (HDSP/MED /JLOS/DSTR): '
+                ACCEPT ForbearanceReasonCode
+            END-PERFORM
+
+            REWRITE LoanRecord
+
+            DISPLAY 'Loan ' LoanID ' placed in forbearance from '
+                ForbearanceStartDate ' through ' ForbearanceEndDate '.'
+    END-READ.
+
+    CLOSE LoanFile.
+    GOBACK.
