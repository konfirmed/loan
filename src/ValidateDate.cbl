@@ -0,0 +1,58 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ValidateDate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-DateYear       PIC 9(4).
+01 WS-DateMonth      PIC 9(2).
+01 WS-DateDay        PIC 9(2).
+01 WS-DaysInMonth    PIC 9(2).
+01 WS-IsLeapYear     PIC X(01) VALUE 'N'.
+01 WS-DivQuotient    PIC 9(4).
+01 WS-Remainder4     PIC 9(4).
+01 WS-Remainder100   PIC 9(4).
+01 WS-Remainder400   PIC 9(4).
+
+LINKAGE SECTION.
+01 LS-DateValue PIC 9(8).
+01 LS-DateValid PIC X(01).
+
+PROCEDURE DIVISION USING LS-DateValue LS-DateValid.
+    MOVE 'Y' TO LS-DateValid.
+    MOVE LS-DateValue(1:4) TO WS-DateYear.
+    MOVE LS-DateValue(5:2) TO WS-DateMonth.
+    MOVE LS-DateValue(7:2) TO WS-DateDay.
+
+    IF WS-DateMonth < 1 OR WS-DateMonth > 12
+        MOVE 'N' TO LS-DateValid
+    ELSE
+        PERFORM DETERMINE-DAYS-IN-MONTH
+        IF WS-DateDay < 1 OR WS-DateDay > WS-DaysInMonth
+            MOVE 'N' TO LS-DateValid
+        END-IF
+    END-IF.
+    GOBACK.
+
+DETERMINE-DAYS-IN-MONTH.
+    EVALUATE WS-DateMonth
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DaysInMonth
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DaysInMonth
+        WHEN 2
+            PERFORM CHECK-LEAP-YEAR
+            IF WS-IsLeapYear = 'Y'
+                MOVE 29 TO WS-DaysInMonth
+            ELSE
+                MOVE 28 TO WS-DaysInMonth
+            END-IF
+    END-EVALUATE.
+
+CHECK-LEAP-YEAR.
+    MOVE 'N' TO WS-IsLeapYear.
+    DIVIDE WS-DateYear BY 4 GIVING WS-DivQuotient REMAINDER WS-Remainder4.
+    DIVIDE WS-DateYear BY 100 GIVING WS-DivQuotient REMAINDER WS-Remainder100.
+    DIVIDE WS-DateYear BY 400 GIVING WS-DivQuotient REMAINDER WS-Remainder400.
+    IF WS-Remainder4 = 0 AND (WS-Remainder100 NOT = 0 OR WS-Remainder400 = 0)
+        MOVE 'Y' TO WS-IsLeapYear
+    END-IF.
