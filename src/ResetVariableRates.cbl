@@ -0,0 +1,83 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ResetVariableRates.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY IXSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  IndexRateFile.
+    COPY IXREC.
+
+WORKING-STORAGE SECTION.
+01 EOF                     PIC X VALUE 'N'.
+01 WS-TodayDate             PIC 9(8).
+01 WS-LoanFileStatus        PIC X(02).
+01 WS-IndexRateFileStatus   PIC X(02).
+01 WS-IndexFound            PIC X VALUE 'N'.
+01 WS-NewRate               PIC 9(2)V99.
+01 WS-RatesReset            PIC 9(7) VALUE ZERO.
+01 WS-InForbearance         PIC X VALUE 'N'.
+01 WS-AnnualResetMonths     PIC 9(2) VALUE 12.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Resetting variable rate loans due for reset...'.
+    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
+
+    OPEN I-O LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM CHECK-FORBEARANCE-WINDOW
+                IF LoanStatusActive AND RateTypeVariable
+                        AND NextRateResetDate <= WS-TodayDate
+                        AND WS-InForbearance = 'N'
+                    PERFORM LOOKUP-INDEX-RATE
+                    IF WS-IndexFound = 'Y'
+                        COMPUTE WS-NewRate = IndexRateValue + RateMargin
+                        MOVE WS-NewRate TO InterestRate
+                        ADD 1 TO WS-RatesReset
+                        DISPLAY 'Loan ID: ' LoanID
+                            ' new rate: ' InterestRate
+                            ' (index ' RateIndexName ' + margin ' RateMargin ')'
+                    ELSE
+                        DISPLAY 'Loan ID: ' LoanID
+                            ' rate index ' RateIndexName ' not found; rate unchanged.'
+                    END-IF
+                    CALL 'AddMonthsToDate' USING NextRateResetDate
+                        WS-AnnualResetMonths NextRateResetDate
+                    REWRITE LoanRecord
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+
+    DISPLAY WS-RatesReset ' variable-rate loan(s) reset.'.
+    GOBACK.
+
+CHECK-FORBEARANCE-WINDOW.
+    MOVE 'N' TO WS-InForbearance.
+    IF ForbearanceStartDate NOT = ZERO
+            AND WS-TodayDate NOT LESS THAN ForbearanceStartDate
+            AND WS-TodayDate NOT GREATER THAN ForbearanceEndDate
+        MOVE 'Y' TO WS-InForbearance
+    END-IF.
+
+LOOKUP-INDEX-RATE.
+    MOVE 'N' TO WS-IndexFound.
+    OPEN INPUT IndexRateFile.
+    MOVE RateIndexName OF LoanRecord TO IndexName OF IndexRateRecord.
+    READ IndexRateFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-IndexFound
+    END-READ.
+    CLOSE IndexRateFile.
