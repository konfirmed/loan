@@ -4,63 +4,356 @@ PROGRAM-ID. AddLoan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY LNSEL.
+    COPY BRSEL.
+    COPY PRSEL.
+    COPY IXSEL.
+    COPY BCSEL.
+    COPY LOSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
+
+FD  BorrowerFile.
+    COPY BRREC.
+
+FD  ProductFile.
+    COPY PRREC.
+
+FD  IndexRateFile.
+    COPY IXREC.
+
+FD  BranchFile.
+    COPY BCREC.
+
+FD  LoanOfficerFile.
+    COPY LOREC.
 
 WORKING-STORAGE SECTION.
 01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-LoanFileStatus PIC X(02).
+01 WS-BorrowerFileStatus PIC X(02).
+01 WS-ProductFileStatus PIC X(02).
+01 WS-IndexRateFileStatus PIC X(02).
+01 WS-BranchFileStatus PIC X(02).
+01 WS-LoanOfficerFileStatus PIC X(02).
+01 WS-BorrowerLookupID PIC 9(5).
+01 WS-BorrowerLookupName PIC X(30).
+01 WS-BorrowerFound PIC X VALUE 'N'.
+01 WS-ProductFound PIC X VALUE 'N'.
+01 WS-LoanIDInUse PIC X VALUE 'N'.
+01 WS-RateTypeChoice PIC X VALUE 'F'.
+01 WS-IndexFound PIC X VALUE 'N'.
+01 WS-BranchFound PIC X VALUE 'N'.
+01 WS-LoanOfficerFound PIC X VALUE 'N'.
+01 WS-DateValid PIC X VALUE 'Y'.
 
-PROCEDURE DIVISION USING LoanRecord.
-    OPEN OUTPUT LoanFile.
+PROCEDURE DIVISION.
+    PERFORM OPEN-LOAN-FILE.
 
     DISPLAY 'Enter Loan ID: '.
-    ACCEPT LoanRecord.LoanID.
-    PERFORM UNTIL LoanRecord.LoanID NUMERIC
-        DISPLAY 'Invalid input. Enter numeric Loan ID: '.
-        ACCEPT LoanRecord.LoanID
+    ACCEPT LoanID.
+    PERFORM UNTIL LoanID NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Loan ID: '
+        ACCEPT LoanID
+    END-PERFORM.
+    PERFORM CHECK-LOAN-ID-IN-USE.
+    PERFORM UNTIL WS-LoanIDInUse = 'N'
+        DISPLAY 'Loan ID already exists. Enter a different Loan ID: '
+        ACCEPT LoanID
+        PERFORM UNTIL LoanID NUMERIC
+            DISPLAY 'Invalid input. Enter numeric Loan ID: '
+            ACCEPT LoanID
+        END-PERFORM
+        PERFORM CHECK-LOAN-ID-IN-USE
+    END-PERFORM.
+
+    DISPLAY 'Enter Borrower ID: '.
+    ACCEPT WS-BorrowerLookupID.
+    PERFORM UNTIL WS-BorrowerLookupID NUMERIC AND WS-BorrowerLookupID > ZERO
+        DISPLAY 'Invalid input. Enter a numeric Borrower ID greater than zero: '
+        ACCEPT WS-BorrowerLookupID
+    END-PERFORM.
+    PERFORM LOOKUP-BORROWER.
+    PERFORM UNTIL WS-BorrowerFound = 'Y'
+        DISPLAY 'Borrower ID not found. Enter a valid Borrower ID: '
+        ACCEPT WS-BorrowerLookupID
+        PERFORM LOOKUP-BORROWER
     END-PERFORM.
+    MOVE WS-BorrowerLookupID   TO BorrowerID OF LoanRecord.
+    MOVE WS-BorrowerLookupName TO BorrowerName OF LoanRecord.
 
-    DISPLAY 'Enter Borrower Name: '.
-    ACCEPT LoanRecord.BorrowerName.
+    DISPLAY 'Enter Co-Borrower ID, or zero if none: '.
+    ACCEPT CoBorrowerID.
+    PERFORM UNTIL CoBorrowerID NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Co-Borrower ID, or zero if none: '
+        ACCEPT CoBorrowerID
+    END-PERFORM.
+    IF CoBorrowerID = ZERO
+        MOVE SPACES TO CoBorrowerName
+    ELSE
+        MOVE CoBorrowerID TO WS-BorrowerLookupID
+        PERFORM LOOKUP-BORROWER
+        PERFORM UNTIL WS-BorrowerFound = 'Y'
+            DISPLAY 'Co-Borrower ID not found. Enter a valid Co-Borrower ID: '
+            ACCEPT WS-BorrowerLookupID
+            PERFORM LOOKUP-BORROWER
+        END-PERFORM
+        MOVE WS-BorrowerLookupID   TO CoBorrowerID
+        MOVE WS-BorrowerLookupName TO CoBorrowerName
+    END-IF.
 
     DISPLAY 'Enter Loan Amount: '.
-    ACCEPT LoanRecord.LoanAmount.
-    PERFORM UNTIL LoanRecord.LoanAmount NUMERIC
-        DISPLAY 'Invalid input. Enter numeric Loan Amount: '.
-        ACCEPT LoanRecord.LoanAmount
+    ACCEPT LoanAmount.
+    PERFORM UNTIL LoanAmount NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Loan Amount: '
+        ACCEPT LoanAmount
+    END-PERFORM.
+
+    DISPLAY 'Enter Product Code: '.
+    ACCEPT ProductCode OF LoanRecord.
+    PERFORM LOOKUP-PRODUCT.
+    PERFORM UNTIL WS-ProductFound = 'Y'
+        DISPLAY 'Product Code not found. Enter a valid Product Code: '
+        ACCEPT ProductCode OF LoanRecord
+        PERFORM LOOKUP-PRODUCT
     END-PERFORM.
 
     DISPLAY 'Enter Interest Rate (e.g., 5.25): '.
-    ACCEPT LoanRecord.InterestRate.
-    PERFORM UNTIL LoanRecord.InterestRate NUMERIC
-        DISPLAY 'Invalid input. Enter numeric Interest Rate: '.
-        ACCEPT LoanRecord.InterestRate
+    ACCEPT InterestRate.
+    PERFORM UNTIL InterestRate NUMERIC
+            AND InterestRate NOT LESS THAN ProductMinRate
+            AND InterestRate NOT GREATER THAN ProductMaxRate
+        DISPLAY 'Invalid input. Enter an Interest Rate between '
+            ProductMinRate ' and ' ProductMaxRate ' for this product: '
+        ACCEPT InterestRate
     END-PERFORM.
 
     DISPLAY 'Enter Loan Term (in months): '.
-    ACCEPT LoanRecord.LoanTerm.
-    PERFORM UNTIL LoanRecord.LoanTerm NUMERIC
-        DISPLAY 'Invalid input. Enter numeric Loan Term: '.
-        ACCEPT LoanRecord.LoanTerm
+    ACCEPT LoanTerm.
+    PERFORM UNTIL LoanTerm NUMERIC
+            AND LoanTerm NOT LESS THAN ProductMinTerm
+            AND LoanTerm NOT GREATER THAN ProductMaxTerm
+        DISPLAY 'Invalid input. Enter a Loan Term between '
+            ProductMinTerm ' and ' ProductMaxTerm ' months for this product: '
+        ACCEPT LoanTerm
+    END-PERFORM.
+
+    DISPLAY 'Enter Next Payment Due Date (YYYYMMDD): '.
+    ACCEPT NextPaymentDueDate.
+    PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+    PERFORM UNTIL NextPaymentDueDate NUMERIC AND WS-DateValid = 'Y'
+        DISPLAY 'Invalid input. Enter a valid Due Date (YYYYMMDD): '
+        ACCEPT NextPaymentDueDate
+        PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+    END-PERFORM.
+
+    DISPLAY 'Enter Currency Code (USD/EUR/GBP/JPY): '.
+    ACCEPT CurrencyCode.
+    PERFORM UNTIL CurrencyCodeValid
+        DISPLAY 'Invalid input. Enter a valid Currency Code (USD/EUR/GBP/JPY): '
+        ACCEPT CurrencyCode
+    END-PERFORM.
+
+    DISPLAY 'Enter Balloon Amount, or zero if this loan fully amortizes: '.
+    ACCEPT BalloonAmount.
+    PERFORM UNTIL BalloonAmount NUMERIC
+            AND BalloonAmount NOT GREATER THAN LoanAmount
+        DISPLAY 'Invalid input. Enter a numeric Balloon Amount not greater than the Loan Amount: '
+        ACCEPT BalloonAmount
     END-PERFORM.
 
-    MOVE LoanRecord.LoanAmount TO LoanRecord.OutstandingBalance.
-    ACCEPT LoanRecord.LastInterestCalcDate FROM DATE YYYYMMDD.
-    WRITE LoanRecord.
+    DISPLAY 'Apply a Prepayment Penalty? (Y/N): '.
+    ACCEPT PrepaymentPenaltyFlag.
+    PERFORM UNTIL PrepaymentPenaltyActive OR PrepaymentPenaltyNone
+        DISPLAY 'Invalid input. Enter Y or N: '
+        ACCEPT PrepaymentPenaltyFlag
+    END-PERFORM.
+    IF PrepaymentPenaltyActive
+        DISPLAY 'Enter Prepayment Penalty Window (months from origination): '
+        ACCEPT PrepaymentPenaltyMonths
+        PERFORM UNTIL PrepaymentPenaltyMonths NUMERIC
+            DISPLAY 'Invalid input. Enter numeric Penalty Window (months): '
+            ACCEPT PrepaymentPenaltyMonths
+        END-PERFORM
+        DISPLAY 'Enter Prepayment Penalty Percent (e.g., 2.00): '
+        ACCEPT PrepaymentPenaltyPercent
+        PERFORM UNTIL PrepaymentPenaltyPercent NUMERIC
+            DISPLAY 'Invalid input. Enter numeric Penalty Percent: '
+            ACCEPT PrepaymentPenaltyPercent
+        END-PERFORM
+    ELSE
+        MOVE ZERO TO PrepaymentPenaltyMonths
+        MOVE ZERO TO PrepaymentPenaltyPercent
+    END-IF.
+
+    DISPLAY 'Enter Branch Code: '.
+    ACCEPT BranchCode OF LoanRecord.
+    PERFORM LOOKUP-BRANCH.
+    PERFORM UNTIL WS-BranchFound = 'Y'
+        DISPLAY 'Branch Code not found. Enter a valid Branch Code: '
+        ACCEPT BranchCode OF LoanRecord
+        PERFORM LOOKUP-BRANCH
+    END-PERFORM.
+
+    DISPLAY 'Enter Loan Officer ID: '.
+    ACCEPT LoanOfficerID OF LoanRecord.
+    PERFORM UNTIL LoanOfficerID OF LoanRecord NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Loan Officer ID: '
+        ACCEPT LoanOfficerID OF LoanRecord
+    END-PERFORM.
+    PERFORM LOOKUP-LOAN-OFFICER.
+    PERFORM UNTIL WS-LoanOfficerFound = 'Y'
+        DISPLAY 'Loan Officer ID not found. Enter a valid Loan Officer ID: '
+        ACCEPT LoanOfficerID OF LoanRecord
+        PERFORM LOOKUP-LOAN-OFFICER
+    END-PERFORM.
+
+    DISPLAY 'Fixed or Variable rate loan? (F/V): '.
+    ACCEPT WS-RateTypeChoice.
+    PERFORM UNTIL WS-RateTypeChoice = 'F' OR WS-RateTypeChoice = 'V'
+        DISPLAY 'Invalid input. Enter F for Fixed or V for Variable: '
+        ACCEPT WS-RateTypeChoice
+    END-PERFORM.
+    IF WS-RateTypeChoice = 'V'
+        SET RateTypeVariable TO TRUE
+        DISPLAY 'Enter Rate Index Name: '
+        ACCEPT RateIndexName
+        PERFORM LOOKUP-INDEX-RATE
+        PERFORM UNTIL WS-IndexFound = 'Y'
+            DISPLAY 'Index Name not found. Enter a valid Rate Index Name: '
+            ACCEPT RateIndexName
+            PERFORM LOOKUP-INDEX-RATE
+        END-PERFORM
+        DISPLAY 'Enter Rate Margin (spread added to index, e.g., 2.50): '
+        ACCEPT RateMargin
+        PERFORM UNTIL RateMargin NUMERIC
+            DISPLAY 'Invalid input. Enter numeric Rate Margin: '
+            ACCEPT RateMargin
+        END-PERFORM
+        DISPLAY 'Enter Next Rate Reset Date (YYYYMMDD): '
+        ACCEPT NextRateResetDate
+        PERFORM VALIDATE-NEXT-RATE-RESET-DATE
+        PERFORM UNTIL NextRateResetDate NUMERIC AND WS-DateValid = 'Y'
+            DISPLAY 'Invalid input. Enter a valid Rate Reset Date (YYYYMMDD): '
+            ACCEPT NextRateResetDate
+            PERFORM VALIDATE-NEXT-RATE-RESET-DATE
+        END-PERFORM
+    ELSE
+        SET RateTypeFixed TO TRUE
+        MOVE SPACES TO RateIndexName
+        MOVE ZERO TO RateMargin
+        MOVE ZERO TO NextRateResetDate
+    END-IF.
+
+    MOVE LoanAmount TO OutstandingBalance.
+    MOVE ZERO TO CreditBalance.
+    MOVE ZERO TO ForbearanceStartDate.
+    MOVE ZERO TO ForbearanceEndDate.
+    MOVE SPACES TO ForbearanceReasonCode.
+    MOVE ZERO TO UnpaidFeeBalance.
+    ACCEPT LastInterestCalcDate FROM DATE YYYYMMDD.
+    MOVE LastInterestCalcDate TO LoanOriginationDate.
+    SET LoanStatusActive TO TRUE.
 
-    DISPLAY 'Loan added successfully.'.
+    WRITE LoanRecord
+        INVALID KEY
+            DISPLAY 'Loan ID already exists. Loan not added.'
+        NOT INVALID KEY
+            DISPLAY 'Loan added successfully.'
+    END-WRITE.
 
     CLOSE LoanFile.
-    STOP RUN.
+    GOBACK.
+
+VALIDATE-NEXT-PAYMENT-DUE-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF NextPaymentDueDate NUMERIC
+        CALL 'ValidateDate' USING NextPaymentDueDate WS-DateValid
+    END-IF.
+
+VALIDATE-NEXT-RATE-RESET-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF NextRateResetDate NUMERIC
+        CALL 'ValidateDate' USING NextRateResetDate WS-DateValid
+    END-IF.
+
+LOOKUP-INDEX-RATE.
+    MOVE 'N' TO WS-IndexFound.
+    OPEN INPUT IndexRateFile.
+    MOVE RateIndexName OF LoanRecord TO IndexName OF IndexRateRecord.
+    READ IndexRateFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-IndexFound
+    END-READ.
+    CLOSE IndexRateFile.
+
+LOOKUP-BRANCH.
+    MOVE 'N' TO WS-BranchFound.
+    OPEN INPUT BranchFile.
+    MOVE BranchCode OF LoanRecord TO BranchCode OF BranchRecord.
+    READ BranchFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-BranchFound
+    END-READ.
+    CLOSE BranchFile.
+
+LOOKUP-LOAN-OFFICER.
+    MOVE 'N' TO WS-LoanOfficerFound.
+    OPEN INPUT LoanOfficerFile.
+    MOVE LoanOfficerID OF LoanRecord TO LoanOfficerID OF LoanOfficerRecord.
+    READ LoanOfficerFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-LoanOfficerFound
+    END-READ.
+    CLOSE LoanOfficerFile.
+
+CHECK-LOAN-ID-IN-USE.
+    MOVE 'N' TO WS-LoanIDInUse.
+    READ LoanFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-LoanIDInUse
+    END-READ.
+
+LOOKUP-PRODUCT.
+    MOVE 'N' TO WS-ProductFound.
+    OPEN INPUT ProductFile.
+    MOVE ProductCode OF LoanRecord TO ProductCode OF ProductRecord.
+    READ ProductFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-ProductFound
+    END-READ.
+    CLOSE ProductFile.
+
+LOOKUP-BORROWER.
+    MOVE 'N' TO WS-BorrowerFound.
+    OPEN INPUT BorrowerFile.
+    MOVE WS-BorrowerLookupID TO BorrowerID OF BorrowerRecord.
+    READ BorrowerFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-BorrowerFound
+            MOVE BorrowerFullName TO WS-BorrowerLookupName
+    END-READ.
+    CLOSE BorrowerFile.
+
+OPEN-LOAN-FILE.
+    OPEN I-O LoanFile.
+    IF WS-LoanFileStatus = '35'
+        OPEN OUTPUT LoanFile
+        CLOSE LoanFile
+        OPEN I-O LoanFile
+    END-IF.
