@@ -0,0 +1,39 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateBranchDataFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY BCSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BranchFile.
+    COPY BCREC.
+
+WORKING-STORAGE SECTION.
+01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-BranchCodeEntry PIC X(04).
+01 WS-BranchFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT BranchFile.
+
+    PERFORM UNTIL WS-End-Flag = 'Y'
+        DISPLAY 'Enter Branch Code (or type END to finish): '
+        ACCEPT WS-BranchCodeEntry
+        IF WS-BranchCodeEntry = 'END ' OR WS-BranchCodeEntry = 'end '
+            MOVE 'Y' TO WS-End-Flag
+        ELSE
+            MOVE WS-BranchCodeEntry TO BranchCode
+            DISPLAY 'Enter Branch Name: '
+            ACCEPT BranchName
+            WRITE BranchRecord
+                INVALID KEY
+                    DISPLAY 'Branch Code already exists. Record not written.'
+            END-WRITE
+        END-IF
+    END-PERFORM.
+
+    CLOSE BranchFile.
+    STOP RUN.
