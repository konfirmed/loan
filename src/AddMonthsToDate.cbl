@@ -0,0 +1,68 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AddMonthsToDate.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-DateYear          PIC 9(4).
+01 WS-DateMonth         PIC 9(2).
+01 WS-DateDay           PIC 9(2).
+01 WS-TotalMonths       PIC 9(6).
+01 WS-ResultYear        PIC 9(4).
+01 WS-ResultMonth       PIC 9(2).
+01 WS-ResultDay         PIC 9(2).
+01 WS-DaysInResultMonth PIC 9(2).
+01 WS-IsLeapYear        PIC X(01) VALUE 'N'.
+01 WS-DivQuotient       PIC 9(6).
+01 WS-Remainder4        PIC 9(4).
+01 WS-Remainder100      PIC 9(4).
+01 WS-Remainder400      PIC 9(4).
+
+LINKAGE SECTION.
+01 LS-DateValue  PIC 9(8).
+01 LS-Months     PIC 9(4).
+01 LS-ResultDate PIC 9(8).
+
+PROCEDURE DIVISION USING LS-DateValue LS-Months LS-ResultDate.
+    MOVE LS-DateValue(1:4) TO WS-DateYear.
+    MOVE LS-DateValue(5:2) TO WS-DateMonth.
+    MOVE LS-DateValue(7:2) TO WS-DateDay.
+
+    COMPUTE WS-TotalMonths =
+        (WS-DateYear * 12) + (WS-DateMonth - 1) + LS-Months.
+    COMPUTE WS-ResultYear = WS-TotalMonths / 12.
+    COMPUTE WS-ResultMonth = (WS-TotalMonths - (WS-ResultYear * 12)) + 1.
+
+    PERFORM DETERMINE-DAYS-IN-RESULT-MONTH.
+    IF WS-DateDay > WS-DaysInResultMonth
+        MOVE WS-DaysInResultMonth TO WS-ResultDay
+    ELSE
+        MOVE WS-DateDay TO WS-ResultDay
+    END-IF.
+
+    COMPUTE LS-ResultDate =
+        (WS-ResultYear * 10000) + (WS-ResultMonth * 100) + WS-ResultDay.
+    GOBACK.
+
+DETERMINE-DAYS-IN-RESULT-MONTH.
+    EVALUATE WS-ResultMonth
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DaysInResultMonth
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DaysInResultMonth
+        WHEN 2
+            PERFORM CHECK-LEAP-YEAR
+            IF WS-IsLeapYear = 'Y'
+                MOVE 29 TO WS-DaysInResultMonth
+            ELSE
+                MOVE 28 TO WS-DaysInResultMonth
+            END-IF
+    END-EVALUATE.
+
+CHECK-LEAP-YEAR.
+    MOVE 'N' TO WS-IsLeapYear.
+    DIVIDE WS-ResultYear BY 4 GIVING WS-DivQuotient REMAINDER WS-Remainder4.
+    DIVIDE WS-ResultYear BY 100 GIVING WS-DivQuotient REMAINDER WS-Remainder100.
+    DIVIDE WS-ResultYear BY 400 GIVING WS-DivQuotient REMAINDER WS-Remainder400.
+    IF WS-Remainder4 = 0 AND (WS-Remainder100 NOT = 0 OR WS-Remainder400 = 0)
+        MOVE 'Y' TO WS-IsLeapYear
+    END-IF.
