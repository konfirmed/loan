@@ -0,0 +1,51 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateBorrowerDataFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY BRSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BorrowerFile.
+    COPY BRREC.
+
+WORKING-STORAGE SECTION.
+01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-BorrowerIDEntry PIC X(05).
+01 WS-BorrowerFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT BorrowerFile.
+
+    PERFORM UNTIL WS-End-Flag = 'Y'
+        DISPLAY 'Enter Borrower ID (or type END to finish): '
+        ACCEPT WS-BorrowerIDEntry
+        IF WS-BorrowerIDEntry = 'END' OR WS-BorrowerIDEntry = 'end'
+            MOVE 'Y' TO WS-End-Flag
+        ELSE
+            MOVE WS-BorrowerIDEntry TO BorrowerID
+            DISPLAY 'Enter Borrower Full Name: '
+            ACCEPT BorrowerFullName
+            PERFORM UNTIL BorrowerFullName NOT = SPACES
+                DISPLAY 'Invalid input. Borrower Full Name cannot be blank: '
+                ACCEPT BorrowerFullName
+            END-PERFORM
+            DISPLAY 'Enter Borrower Address: '
+            ACCEPT BorrowerAddress
+            DISPLAY 'Enter Borrower Phone: '
+            ACCEPT BorrowerPhone
+            DISPLAY 'Enter Borrower SSN/Tax ID: '
+            ACCEPT BorrowerTaxID
+            DISPLAY 'Enter Borrower Date of Birth (YYYYMMDD): '
+            ACCEPT BorrowerDOB
+            WRITE BorrowerRecord
+                INVALID KEY
+                    DISPLAY 'Borrower ID already exists. Record not written.'
+            END-WRITE
+        END-IF
+    END-PERFORM.
+
+    CLOSE BorrowerFile.
+    STOP RUN.
