@@ -0,0 +1,66 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AddBorrower.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY BRSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  BorrowerFile.
+    COPY BRREC.
+
+WORKING-STORAGE SECTION.
+01 WS-BorrowerFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    PERFORM OPEN-BORROWER-FILE.
+
+    DISPLAY 'Enter Borrower ID: '.
+    ACCEPT BorrowerID.
+    PERFORM UNTIL BorrowerID NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Borrower ID: '
+        ACCEPT BorrowerID
+    END-PERFORM.
+
+    DISPLAY 'Enter Borrower Full Name: '.
+    ACCEPT BorrowerFullName.
+    PERFORM UNTIL BorrowerFullName NOT = SPACES
+        DISPLAY 'Invalid input. Borrower Full Name cannot be blank: '
+        ACCEPT BorrowerFullName
+    END-PERFORM.
+
+    DISPLAY 'Enter Borrower Address: '.
+    ACCEPT BorrowerAddress.
+
+    DISPLAY 'Enter Borrower Phone: '.
+    ACCEPT BorrowerPhone.
+
+    DISPLAY 'Enter Borrower SSN/Tax ID: '.
+    ACCEPT BorrowerTaxID.
+
+    DISPLAY 'Enter Borrower Date of Birth (YYYYMMDD): '.
+    ACCEPT BorrowerDOB.
+    PERFORM UNTIL BorrowerDOB NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Date of Birth (YYYYMMDD): '
+        ACCEPT BorrowerDOB
+    END-PERFORM.
+
+    WRITE BorrowerRecord
+        INVALID KEY
+            DISPLAY 'Borrower ID already exists. Borrower not added.'
+        NOT INVALID KEY
+            DISPLAY 'Borrower added successfully.'
+    END-WRITE.
+
+    CLOSE BorrowerFile.
+    GOBACK.
+
+OPEN-BORROWER-FILE.
+    OPEN I-O BorrowerFile.
+    IF WS-BorrowerFileStatus = '35'
+        OPEN OUTPUT BorrowerFile
+        CLOSE BorrowerFile
+        OPEN I-O BorrowerFile
+    END-IF.
