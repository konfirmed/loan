@@ -0,0 +1,94 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. DaysBetweenDates.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-DateYear       PIC 9(4).
+01 WS-DateMonth      PIC 9(2).
+01 WS-DateDay        PIC 9(2).
+01 WS-StartDate      PIC 9(8).
+01 WS-TargetDate     PIC 9(8).
+01 WS-CurrentDate    PIC 9(8).
+01 WS-DaysCounted    PIC 9(6) VALUE ZERO.
+01 WS-Sign           PIC S9(1) VALUE 1.
+01 WS-DaysInMonth    PIC 9(2).
+01 WS-IsLeapYear     PIC X(01) VALUE 'N'.
+01 WS-DivQuotient    PIC 9(4).
+01 WS-Remainder4     PIC 9(4).
+01 WS-Remainder100   PIC 9(4).
+01 WS-Remainder400   PIC 9(4).
+
+LINKAGE SECTION.
+01 LS-DateFrom     PIC 9(8).
+01 LS-DateTo       PIC 9(8).
+01 LS-DaysBetween  PIC S9(6).
+
+PROCEDURE DIVISION USING LS-DateFrom LS-DateTo LS-DaysBetween.
+    MOVE ZERO TO WS-DaysCounted.
+    IF LS-DateFrom = LS-DateTo
+        MOVE ZERO TO LS-DaysBetween
+        GOBACK
+    END-IF.
+
+    IF LS-DateFrom < LS-DateTo
+        MOVE LS-DateFrom TO WS-StartDate
+        MOVE LS-DateTo TO WS-TargetDate
+        MOVE 1 TO WS-Sign
+    ELSE
+        MOVE LS-DateTo TO WS-StartDate
+        MOVE LS-DateFrom TO WS-TargetDate
+        MOVE -1 TO WS-Sign
+    END-IF.
+
+    MOVE WS-StartDate(1:4) TO WS-DateYear.
+    MOVE WS-StartDate(5:2) TO WS-DateMonth.
+    MOVE WS-StartDate(7:2) TO WS-DateDay.
+    MOVE WS-StartDate TO WS-CurrentDate.
+
+    PERFORM UNTIL WS-CurrentDate = WS-TargetDate
+        PERFORM ADVANCE-ONE-DAY
+        ADD 1 TO WS-DaysCounted
+        COMPUTE WS-CurrentDate =
+            (WS-DateYear * 10000) + (WS-DateMonth * 100) + WS-DateDay
+    END-PERFORM.
+
+    COMPUTE LS-DaysBetween = WS-DaysCounted * WS-Sign.
+    GOBACK.
+
+ADVANCE-ONE-DAY.
+    PERFORM DETERMINE-DAYS-IN-MONTH.
+    IF WS-DateDay >= WS-DaysInMonth
+        MOVE 1 TO WS-DateDay
+        IF WS-DateMonth = 12
+            MOVE 1 TO WS-DateMonth
+            ADD 1 TO WS-DateYear
+        ELSE
+            ADD 1 TO WS-DateMonth
+        END-IF
+    ELSE
+        ADD 1 TO WS-DateDay
+    END-IF.
+
+DETERMINE-DAYS-IN-MONTH.
+    EVALUATE WS-DateMonth
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DaysInMonth
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DaysInMonth
+        WHEN 2
+            PERFORM CHECK-LEAP-YEAR
+            IF WS-IsLeapYear = 'Y'
+                MOVE 29 TO WS-DaysInMonth
+            ELSE
+                MOVE 28 TO WS-DaysInMonth
+            END-IF
+    END-EVALUATE.
+
+CHECK-LEAP-YEAR.
+    MOVE 'N' TO WS-IsLeapYear.
+    DIVIDE WS-DateYear BY 4 GIVING WS-DivQuotient REMAINDER WS-Remainder4.
+    DIVIDE WS-DateYear BY 100 GIVING WS-DivQuotient REMAINDER WS-Remainder100.
+    DIVIDE WS-DateYear BY 400 GIVING WS-DivQuotient REMAINDER WS-Remainder400.
+    IF WS-Remainder4 = 0 AND (WS-Remainder100 NOT = 0 OR WS-Remainder400 = 0)
+        MOVE 'Y' TO WS-IsLeapYear
+    END-IF.
