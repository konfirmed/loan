@@ -4,42 +4,145 @@ PROGRAM-ID. CalculateInterest.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY LNSEL.
+    COPY CKSEL.
+    COPY GLSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
+
+FD  CheckpointFile.
+    COPY CKREC.
+
+FD  GLExtractFile.
+    COPY GLREC.
 
 WORKING-STORAGE SECTION.
 01 WS-Interest PIC 9(7)V99.
 01 WS-TodayDate PIC 9(8).
 01 EOF PIC X VALUE 'N'.
+01 WS-LoanFileStatus PIC X(02).
+01 WS-CheckpointStatus PIC X(02).
+01 WS-CheckpointFound PIC X VALUE 'N'.
+01 WS-RecordsSinceCheckpoint PIC 9(3) VALUE ZERO.
+01 WS-CheckpointInterval PIC 9(3) VALUE 25.
+01 WS-GLExtractFileStatus PIC X(02).
+01 WS-TotalInterestPosted PIC 9(9)V99 VALUE ZERO.
+01 WS-GracePeriodDays PIC 9(3) VALUE 10.
+01 WS-GraceCutoffDate PIC 9(8).
+01 WS-GraceCutoffDelta PIC S9(6).
+
+LINKAGE SECTION.
+01 LS-LoansProcessed PIC 9(7).
+01 LS-TotalInterestPosted PIC 9(9)V99.
 
-PROCEDURE DIVISION USING LoanRecord.
+PROCEDURE DIVISION USING LS-LoansProcessed LS-TotalInterestPosted.
     DISPLAY 'Calculating interest for all loans...'.
-    OPEN I-O LoanFile.
+    MOVE ZERO TO LS-LoansProcessed.
+    MOVE ZERO TO LS-TotalInterestPosted.
+    MOVE 'N' TO EOF.
     ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
+    COMPUTE WS-GraceCutoffDelta = WS-GracePeriodDays * -1.
+    CALL 'AdjustDateByDays' USING WS-TodayDate WS-GraceCutoffDelta
+        WS-GraceCutoffDate.
+
+    PERFORM READ-CHECKPOINT.
+    PERFORM OPEN-GL-EXTRACT-FILE.
+
+    OPEN I-O LoanFile.
+    IF WS-CheckpointFound = 'Y'
+        DISPLAY 'Resuming interest run from checkpoint after Loan ID: '
+            CheckpointLoanID
+        MOVE CheckpointLoanID TO LoanID OF LoanRecord
+        START LoanFile KEY IS GREATER THAN LoanID
+            INVALID KEY
+                MOVE 'Y' TO EOF
+        END-START
+    END-IF.
+
     PERFORM UNTIL EOF = 'Y'
-        READ LoanFile INTO LoanRecord
+        READ LoanFile NEXT RECORD
             AT END
                 MOVE 'Y' TO EOF
             NOT AT END
-                IF LoanRecord.LastInterestCalcDate < WS-TodayDate
-                    COMPUTE WS-Interest = LoanRecord.OutstandingBalance * (LoanRecord.InterestRate / 100).
-                    ADD WS-Interest TO LoanRecord.OutstandingBalance.
-                    MOVE WS-TodayDate TO LoanRecord.LastInterestCalcDate.
-                    REWRITE LoanRecord.
+                IF LoanStatusActive AND LastInterestCalcDate < WS-GraceCutoffDate
+                    COMPUTE WS-Interest = OutstandingBalance * (InterestRate / 100)
+                    ADD WS-Interest TO OutstandingBalance
+                    MOVE WS-TodayDate TO LastInterestCalcDate
+                    REWRITE LoanRecord
+                    ADD 1 TO LS-LoansProcessed
+                    ADD WS-Interest TO WS-TotalInterestPosted
+                    PERFORM WRITE-GL-DETAIL-RECORD
+                END-IF
+                ADD 1 TO WS-RecordsSinceCheckpoint
+                IF WS-RecordsSinceCheckpoint >= WS-CheckpointInterval
+                    SET CheckpointInProgress TO TRUE
+                    PERFORM WRITE-CHECKPOINT
+                    MOVE ZERO TO WS-RecordsSinceCheckpoint
                 END-IF
     END-PERFORM.
     CLOSE LoanFile.
+
+    SET CheckpointComplete TO TRUE.
+    PERFORM WRITE-CHECKPOINT.
+
+    PERFORM WRITE-GL-TOTAL-RECORD.
+    CLOSE GLExtractFile.
+
+    MOVE WS-TotalInterestPosted TO LS-TotalInterestPosted.
+
     DISPLAY 'Interest calculation completed.'.
-    STOP RUN.
+    GOBACK.
+
+READ-CHECKPOINT.
+    MOVE 'N' TO WS-CheckpointFound.
+    OPEN INPUT CheckpointFile.
+    IF WS-CheckpointStatus = '35'
+        DISPLAY 'No checkpoint file found. Starting from the beginning.'
+    ELSE
+        READ CheckpointFile
+            AT END
+                CONTINUE
+            NOT AT END
+                IF CheckpointRunDate = WS-TodayDate
+                   AND CheckpointInProgress
+                    MOVE 'Y' TO WS-CheckpointFound
+                ELSE
+                    DISPLAY 'Prior checkpoint is stale or complete. Starting from the beginning.'
+                END-IF
+        END-READ
+        CLOSE CheckpointFile
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE WS-TodayDate TO CheckpointRunDate.
+    MOVE LoanID OF LoanRecord TO CheckpointLoanID.
+    OPEN OUTPUT CheckpointFile.
+    WRITE CheckpointRecord.
+    CLOSE CheckpointFile.
+
+OPEN-GL-EXTRACT-FILE.
+    OPEN EXTEND GLExtractFile.
+    IF WS-GLExtractFileStatus = '35'
+        OPEN OUTPUT GLExtractFile
+        CLOSE GLExtractFile
+        OPEN EXTEND GLExtractFile
+    END-IF.
+
+WRITE-GL-DETAIL-RECORD.
+    MOVE WS-TodayDate      TO GLRunDate.
+    MOVE 'INT-INCOM'       TO GLAccountCode.
+    MOVE LoanID OF LoanRecord TO GLLoanID.
+    MOVE WS-Interest       TO GLInterestAmount.
+    SET GLRecordDetail     TO TRUE.
+    WRITE GLExtractRecord.
+
+WRITE-GL-TOTAL-RECORD.
+    MOVE WS-TodayDate         TO GLRunDate.
+    MOVE 'INT-INCOM'          TO GLAccountCode.
+    MOVE ZERO                 TO GLLoanID.
+    MOVE WS-TotalInterestPosted TO GLInterestAmount.
+    SET GLRecordTotal         TO TRUE.
+    WRITE GLExtractRecord.
