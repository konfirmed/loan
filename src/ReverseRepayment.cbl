@@ -0,0 +1,91 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReverseRepayment.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY RPSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+WORKING-STORAGE SECTION.
+01 WS-RepayFileStatus  PIC X(02).
+01 WS-LoanFileStatus   PIC X(02).
+01 WS-NSFFeeAmount     PIC 9(5)V99 VALUE ZERO.
+01 WS-AssessFee        PIC X VALUE 'N'.
+01 WS-BalancePortion   PIC 9(7)V99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Repayment ID to reverse: '.
+    ACCEPT RepaymentID.
+
+    OPEN I-O RepaymentFile.
+    READ RepaymentFile
+        INVALID KEY
+            DISPLAY 'Repayment not found.'
+            CLOSE RepaymentFile
+            GOBACK
+        NOT INVALID KEY
+            IF PaymentStatusNSF
+                DISPLAY 'This repayment has already been marked NSF.'
+                CLOSE RepaymentFile
+                GOBACK
+            END-IF
+
+            DISPLAY 'Loan ID: ' LoanID OF RepaymentRecord
+            DISPLAY 'Amount Paid: ' AmountPaid
+            DISPLAY 'Payment Date: ' PaymentDate
+
+            DISPLAY 'Assess an NSF fee? (Y/N): '
+            ACCEPT WS-AssessFee
+            IF WS-AssessFee = 'Y' OR WS-AssessFee = 'y'
+                DISPLAY 'Enter NSF Fee Amount: '
+                ACCEPT WS-NSFFeeAmount
+                PERFORM UNTIL WS-NSFFeeAmount NUMERIC
+                    DISPLAY 'Invalid input. Enter numeric NSF Fee Amount: '
+                    ACCEPT WS-NSFFeeAmount
+                END-PERFORM
+            ELSE
+                MOVE ZERO TO WS-NSFFeeAmount
+            END-IF
+
+            OPEN I-O LoanFile
+            MOVE LoanID OF RepaymentRecord TO LoanID OF LoanRecord
+            READ LoanFile
+                INVALID KEY
+                    DISPLAY 'Loan on the repayment could not be found. Loan balance not adjusted.'
+                NOT INVALID KEY
+                    IF OverpaymentAmount OF RepaymentRecord > ZERO
+                        COMPUTE WS-BalancePortion = AmountPaid OF RepaymentRecord
+                            - OverpaymentAmount OF RepaymentRecord
+                        ADD WS-BalancePortion TO OutstandingBalance OF LoanRecord
+                        SUBTRACT OverpaymentAmount OF RepaymentRecord
+                            FROM CreditBalance OF LoanRecord
+                    ELSE
+                        ADD AmountPaid OF RepaymentRecord TO OutstandingBalance OF LoanRecord
+                    END-IF
+                    ADD WS-NSFFeeAmount TO OutstandingBalance OF LoanRecord
+                    ADD FeePortion OF RepaymentRecord TO UnpaidFeeBalance OF LoanRecord
+                    IF LoanStatusPaidOff
+                        SET LoanStatusActive TO TRUE
+                    END-IF
+                    REWRITE LoanRecord
+            END-READ
+            CLOSE LoanFile
+
+            SET PaymentStatusNSF TO TRUE
+            MOVE WS-NSFFeeAmount TO NSFFeeAmount
+            REWRITE RepaymentRecord
+
+            DISPLAY 'Repayment marked NSF. Outstanding balance restored, fee applied if entered.'
+    END-READ.
+
+    CLOSE RepaymentFile.
+    GOBACK.
