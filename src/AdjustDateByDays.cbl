@@ -0,0 +1,93 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AdjustDateByDays.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-DateYear       PIC 9(4).
+01 WS-DateMonth      PIC 9(2).
+01 WS-DateDay        PIC 9(2).
+01 WS-DaysRemaining  PIC 9(6).
+01 WS-DaysInMonth    PIC 9(2).
+01 WS-IsLeapYear     PIC X(01) VALUE 'N'.
+01 WS-DivQuotient    PIC 9(4).
+01 WS-Remainder4     PIC 9(4).
+01 WS-Remainder100   PIC 9(4).
+01 WS-Remainder400   PIC 9(4).
+
+LINKAGE SECTION.
+01 LS-DateValue  PIC 9(8).
+01 LS-DeltaDays  PIC S9(6).
+01 LS-ResultDate PIC 9(8).
+
+PROCEDURE DIVISION USING LS-DateValue LS-DeltaDays LS-ResultDate.
+    MOVE LS-DateValue(1:4) TO WS-DateYear.
+    MOVE LS-DateValue(5:2) TO WS-DateMonth.
+    MOVE LS-DateValue(7:2) TO WS-DateDay.
+
+    IF LS-DeltaDays >= 0
+        MOVE LS-DeltaDays TO WS-DaysRemaining
+        PERFORM WS-DaysRemaining TIMES
+            PERFORM ADVANCE-ONE-DAY
+        END-PERFORM
+    ELSE
+        COMPUTE WS-DaysRemaining = LS-DeltaDays * -1
+        PERFORM WS-DaysRemaining TIMES
+            PERFORM RETREAT-ONE-DAY
+        END-PERFORM
+    END-IF.
+
+    COMPUTE LS-ResultDate =
+        (WS-DateYear * 10000) + (WS-DateMonth * 100) + WS-DateDay.
+    GOBACK.
+
+ADVANCE-ONE-DAY.
+    PERFORM DETERMINE-DAYS-IN-MONTH.
+    IF WS-DateDay >= WS-DaysInMonth
+        MOVE 1 TO WS-DateDay
+        IF WS-DateMonth = 12
+            MOVE 1 TO WS-DateMonth
+            ADD 1 TO WS-DateYear
+        ELSE
+            ADD 1 TO WS-DateMonth
+        END-IF
+    ELSE
+        ADD 1 TO WS-DateDay
+    END-IF.
+
+RETREAT-ONE-DAY.
+    IF WS-DateDay > 1
+        SUBTRACT 1 FROM WS-DateDay
+    ELSE
+        IF WS-DateMonth = 1
+            MOVE 12 TO WS-DateMonth
+            SUBTRACT 1 FROM WS-DateYear
+        ELSE
+            SUBTRACT 1 FROM WS-DateMonth
+        END-IF
+        PERFORM DETERMINE-DAYS-IN-MONTH
+        MOVE WS-DaysInMonth TO WS-DateDay
+    END-IF.
+
+DETERMINE-DAYS-IN-MONTH.
+    EVALUATE WS-DateMonth
+        WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+            MOVE 31 TO WS-DaysInMonth
+        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+            MOVE 30 TO WS-DaysInMonth
+        WHEN 2
+            PERFORM CHECK-LEAP-YEAR
+            IF WS-IsLeapYear = 'Y'
+                MOVE 29 TO WS-DaysInMonth
+            ELSE
+                MOVE 28 TO WS-DaysInMonth
+            END-IF
+    END-EVALUATE.
+
+CHECK-LEAP-YEAR.
+    MOVE 'N' TO WS-IsLeapYear.
+    DIVIDE WS-DateYear BY 4 GIVING WS-DivQuotient REMAINDER WS-Remainder4.
+    DIVIDE WS-DateYear BY 100 GIVING WS-DivQuotient REMAINDER WS-Remainder100.
+    DIVIDE WS-DateYear BY 400 GIVING WS-DivQuotient REMAINDER WS-Remainder400.
+    IF WS-Remainder4 = 0 AND (WS-Remainder100 NOT = 0 OR WS-Remainder400 = 0)
+        MOVE 'Y' TO WS-IsLeapYear
+    END-IF.
