@@ -4,62 +4,101 @@ PROGRAM-ID. UpdateLoan.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY LNSEL.
+    COPY PRSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
+
+FD  ProductFile.
+    COPY PRREC.
 
 WORKING-STORAGE SECTION.
-01 WS-LoanID PIC 9(5).
+01 WS-LoanFileStatus PIC X(02).
+01 WS-ProductFileStatus PIC X(02).
+01 WS-ProductFound PIC X VALUE 'N'.
+01 WS-DateValid PIC X VALUE 'Y'.
 
-PROCEDURE DIVISION USING LoanRecord.
+PROCEDURE DIVISION.
     DISPLAY 'Enter Loan ID to update: '.
-    ACCEPT WS-LoanID.
+    ACCEPT LoanID.
 
     OPEN I-O LoanFile.
-    READ LoanFile INTO LoanRecord
-        KEY IS WS-LoanID
+    READ LoanFile
         INVALID KEY
             DISPLAY 'Loan not found.'
             CLOSE LoanFile
-            STOP RUN
+            GOBACK
         NOT INVALID KEY
-            DISPLAY 'Enter new Loan Amount: '.
-            ACCEPT LoanRecord.LoanAmount.
-            PERFORM UNTIL LoanRecord.LoanAmount NUMERIC
-                DISPLAY 'Invalid input. Enter numeric Loan Amount: '.
-                ACCEPT LoanRecord.LoanAmount
-            END-PERFORM.
+            PERFORM LOOKUP-PRODUCT
+
+            DISPLAY 'Enter new Loan Amount: '
+            ACCEPT LoanAmount
+            PERFORM UNTIL LoanAmount NUMERIC
+                DISPLAY 'Invalid input. Enter numeric Loan Amount: '
+                ACCEPT LoanAmount
+            END-PERFORM
 
-            DISPLAY 'Enter new Interest Rate (e.g., 5.25): '.
-            ACCEPT LoanRecord.InterestRate.
-            PERFORM UNTIL LoanRecord.InterestRate NUMERIC
-                DISPLAY 'Invalid input. Enter numeric Interest Rate: '.
-                ACCEPT LoanRecord.InterestRate
-            END-PERFORM.
+            DISPLAY 'Enter new Interest Rate (e.g., 5.25): '
+            ACCEPT InterestRate
+            PERFORM UNTIL InterestRate NUMERIC
+                    AND InterestRate NOT LESS THAN ProductMinRate
+                    AND InterestRate NOT GREATER THAN ProductMaxRate
+                DISPLAY 'Invalid input. Enter an Interest Rate between '
+                    ProductMinRate ' and ' ProductMaxRate ' for this product: '
+                ACCEPT InterestRate
+            END-PERFORM
 
-            DISPLAY 'Enter new Loan Term (in months): '.
-            ACCEPT LoanRecord.LoanTerm.
-            PERFORM UNTIL LoanRecord.LoanTerm NUMERIC
-                DISPLAY 'Invalid input. Enter numeric Loan Term: '.
-                ACCEPT LoanRecord.LoanTerm
-            END-PERFORM.
+            DISPLAY 'Enter new Loan Term (in months): '
+            ACCEPT LoanTerm
+            PERFORM UNTIL LoanTerm NUMERIC
+                    AND LoanTerm NOT LESS THAN ProductMinTerm
+                    AND LoanTerm NOT GREATER THAN ProductMaxTerm
+                DISPLAY 'Invalid input. Enter a Loan Term between '
+                    ProductMinTerm ' and ' ProductMaxTerm ' months for this product: '
+                ACCEPT LoanTerm
+            END-PERFORM
 
-            MOVE LoanRecord.LoanAmount TO LoanRecord.OutstandingBalance.
-            REWRITE LoanRecord.
+            DISPLAY 'Enter new Next Payment Due Date (YYYYMMDD): '
+            ACCEPT NextPaymentDueDate
+            PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+            PERFORM UNTIL NextPaymentDueDate NUMERIC AND WS-DateValid = 'Y'
+                DISPLAY 'Invalid input. Enter a valid Due Date (YYYYMMDD): '
+                ACCEPT NextPaymentDueDate
+                PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+            END-PERFORM
+
+            MOVE LoanAmount TO OutstandingBalance
+            REWRITE LoanRecord
 
             DISPLAY 'Loan updated successfully.'
     END-READ.
 
     CLOSE LoanFile.
-    STOP RUN.
+    GOBACK.
+
+VALIDATE-NEXT-PAYMENT-DUE-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF NextPaymentDueDate NUMERIC
+        CALL 'ValidateDate' USING NextPaymentDueDate WS-DateValid
+    END-IF.
+
+LOOKUP-PRODUCT.
+    MOVE 'N' TO WS-ProductFound.
+    OPEN INPUT ProductFile.
+    MOVE ProductCode OF LoanRecord TO ProductCode OF ProductRecord.
+    READ ProductFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-ProductFound
+    END-READ.
+    CLOSE ProductFile.
+    IF WS-ProductFound = 'N'
+        MOVE 0.01 TO ProductMinRate
+        MOVE 35.00 TO ProductMaxRate
+        MOVE 1 TO ProductMinTerm
+        MOVE 360 TO ProductMaxTerm
+    END-IF.
