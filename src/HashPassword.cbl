@@ -0,0 +1,28 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. HashPassword.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-Idx PIC 9(2).
+01 WS-Char.
+    05 WS-CharAlpha PIC X(1).
+01 WS-CharNumeric REDEFINES WS-Char PIC 9(2) COMP-X.
+*> WS-HashAccum is an 18-digit accumulator by design: the running
+*> multiply-and-add is intended to wrap modulo 10**18, not to hold
+*> the full-precision product, so the COMPUTE below is left without
+*> ON SIZE ERROR and allowed to truncate high-order digits on purpose.
+01 WS-HashAccum PIC 9(18).
+
+LINKAGE SECTION.
+01 LS-PlainPassword PIC X(20).
+01 LS-PasswordHash  PIC X(20).
+
+PROCEDURE DIVISION USING LS-PlainPassword LS-PasswordHash.
+    MOVE ZERO TO WS-HashAccum.
+    PERFORM VARYING WS-Idx FROM 1 BY 1 UNTIL WS-Idx > 20
+        MOVE LS-PlainPassword(WS-Idx:1) TO WS-CharAlpha
+        COMPUTE WS-HashAccum =
+            (WS-HashAccum * 31) + (WS-CharNumeric * WS-Idx) + 17
+    END-PERFORM.
+    MOVE WS-HashAccum TO LS-PasswordHash.
+    GOBACK.
