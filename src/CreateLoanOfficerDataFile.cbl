@@ -0,0 +1,41 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateLoanOfficerDataFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LOSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanOfficerFile.
+    COPY LOREC.
+
+WORKING-STORAGE SECTION.
+01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-LoanOfficerIDEntry PIC X(05).
+01 WS-LoanOfficerFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT LoanOfficerFile.
+
+    PERFORM UNTIL WS-End-Flag = 'Y'
+        DISPLAY 'Enter Loan Officer ID (or type END to finish): '
+        ACCEPT WS-LoanOfficerIDEntry
+        IF WS-LoanOfficerIDEntry = 'END' OR WS-LoanOfficerIDEntry = 'end'
+            MOVE 'Y' TO WS-End-Flag
+        ELSE
+            MOVE WS-LoanOfficerIDEntry TO LoanOfficerID
+            DISPLAY 'Enter Loan Officer Name: '
+            ACCEPT LoanOfficerName
+            DISPLAY 'Enter Branch Code: '
+            ACCEPT BranchCode
+            WRITE LoanOfficerRecord
+                INVALID KEY
+                    DISPLAY 'Loan Officer ID already exists. Record not written.'
+            END-WRITE
+        END-IF
+    END-PERFORM.
+
+    CLOSE LoanOfficerFile.
+    STOP RUN.
