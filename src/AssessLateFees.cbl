@@ -0,0 +1,100 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AssessLateFees.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY LFSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  LateFeeFile.
+    COPY LFREC.
+
+WORKING-STORAGE SECTION.
+01 EOF                     PIC X VALUE 'N'.
+01 WS-TodayDate             PIC 9(8).
+01 WS-LoanFileStatus        PIC X(02).
+01 WS-LateFeeFileStatus     PIC X(02).
+01 WS-DaysLate               PIC 9(5).
+01 WS-DaysLateSigned         PIC S9(6).
+01 WS-FeeAmount               PIC 9(7)V99.
+01 WS-LoansAssessed          PIC 9(7) VALUE ZERO.
+01 WS-InForbearance          PIC X VALUE 'N'.
+
+*> configurable late fee policy
+01 WS-FlatFeeThresholdDays   PIC 9(3) VALUE 30.
+01 WS-FlatFeeAmount          PIC 9(5)V99 VALUE 25.00.
+01 WS-PercentFeeRate         PIC 9(2)V99 VALUE 2.00.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Assessing late fees for loans past due date...'.
+    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
+    OPEN I-O LoanFile.
+    PERFORM OPEN-LATE-FEE-FILE.
+
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM CHECK-FORBEARANCE-WINDOW
+                IF LoanStatusActive AND NextPaymentDueDate < WS-TodayDate
+                        AND WS-InForbearance = 'N'
+                    CALL 'DaysBetweenDates' USING NextPaymentDueDate
+                        WS-TodayDate WS-DaysLateSigned
+                    MOVE WS-DaysLateSigned TO WS-DaysLate
+                    PERFORM CALCULATE-FEE
+                    ADD WS-FeeAmount TO OutstandingBalance
+                    ADD WS-FeeAmount TO UnpaidFeeBalance
+                    REWRITE LoanRecord
+                    PERFORM WRITE-LATE-FEE-RECORD
+                    ADD 1 TO WS-LoansAssessed
+                END-IF
+    END-PERFORM.
+
+    CLOSE LoanFile.
+    CLOSE LateFeeFile.
+    DISPLAY 'Late fees assessed on ' WS-LoansAssessed ' loan(s).'.
+    GOBACK.
+
+CHECK-FORBEARANCE-WINDOW.
+    MOVE 'N' TO WS-InForbearance.
+    IF ForbearanceStartDate NOT = ZERO
+            AND WS-TodayDate NOT LESS THAN ForbearanceStartDate
+            AND WS-TodayDate NOT GREATER THAN ForbearanceEndDate
+        MOVE 'Y' TO WS-InForbearance
+    END-IF.
+
+CALCULATE-FEE.
+    IF WS-DaysLate <= WS-FlatFeeThresholdDays
+        MOVE WS-FlatFeeAmount TO WS-FeeAmount
+    ELSE
+        COMPUTE WS-FeeAmount ROUNDED =
+            OutstandingBalance * (WS-PercentFeeRate / 100)
+    END-IF.
+
+WRITE-LATE-FEE-RECORD.
+    MOVE LoanID              TO LateFeeLoanID.
+    MOVE WS-TodayDate         TO LateFeeAssessDate.
+    MOVE NextPaymentDueDate   TO LateFeeDueDate.
+    MOVE WS-DaysLate          TO LateFeeDaysLate.
+    IF WS-DaysLate <= WS-FlatFeeThresholdDays
+        SET LateFeeMethodFlat TO TRUE
+    ELSE
+        SET LateFeeMethodPercent TO TRUE
+    END-IF.
+    MOVE WS-FeeAmount         TO LateFeeAmount.
+    WRITE LateFeeRecord.
+
+OPEN-LATE-FEE-FILE.
+    OPEN EXTEND LateFeeFile.
+    IF WS-LateFeeFileStatus = '35'
+        OPEN OUTPUT LateFeeFile
+        CLOSE LateFeeFile
+        OPEN EXTEND LateFeeFile
+    END-IF.
