@@ -4,46 +4,152 @@ PROGRAM-ID. CreateLoanDataFile.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY LNSEL.
+    COPY BRSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
+    COPY LNREC.
+
+FD  BorrowerFile.
+    COPY BRREC.
 
 WORKING-STORAGE SECTION.
 01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-LoanIDEntry PIC X(05).
+01 WS-LoanFileStatus PIC X(02).
+01 WS-BorrowerFileStatus PIC X(02).
+01 WS-BorrowerLookupID PIC 9(5).
+01 WS-BorrowerLookupName PIC X(30).
+01 WS-BorrowerFound PIC X VALUE 'N'.
+01 WS-DateValid PIC X VALUE 'Y'.
+01 WS-RateTypeChoice PIC X VALUE 'F'.
 
 PROCEDURE DIVISION.
     OPEN OUTPUT LoanFile.
 
     PERFORM UNTIL WS-End-Flag = 'Y'
-        DISPLAY 'Enter Loan ID (or type END to finish): '.
-        ACCEPT LoanRecord.LoanID
-        IF LoanRecord.LoanID = 'END'
+        DISPLAY 'Enter Loan ID (or type END to finish): '
+        ACCEPT WS-LoanIDEntry
+        IF WS-LoanIDEntry = 'END' OR WS-LoanIDEntry = 'end'
             MOVE 'Y' TO WS-End-Flag
         ELSE
-            DISPLAY 'Enter Borrower Name: '.
-            ACCEPT LoanRecord.BorrowerName
-            DISPLAY 'Enter Loan Amount: '.
-            ACCEPT LoanRecord.LoanAmount
-            DISPLAY 'Enter Interest Rate (e.g., 5.25): '.
-            ACCEPT LoanRecord.InterestRate
-            DISPLAY 'Enter Loan Term (in months): '.
-            ACCEPT LoanRecord.LoanTerm
-            MOVE LoanRecord.LoanAmount TO LoanRecord.OutstandingBalance
-            ACCEPT LoanRecord.LastInterestCalcDate FROM DATE YYYYMMDD
+            MOVE WS-LoanIDEntry TO LoanID
+            DISPLAY 'Enter Borrower ID: '
+            ACCEPT WS-BorrowerLookupID
+            PERFORM LOOKUP-BORROWER
+            PERFORM UNTIL WS-BorrowerFound = 'Y'
+                DISPLAY 'Borrower ID not found. Enter a valid Borrower ID: '
+                ACCEPT WS-BorrowerLookupID
+                PERFORM LOOKUP-BORROWER
+            END-PERFORM
+            MOVE WS-BorrowerLookupID   TO BorrowerID OF LoanRecord
+            MOVE WS-BorrowerLookupName TO BorrowerName OF LoanRecord
+            DISPLAY 'Enter Co-Borrower ID, or zero if none: '
+            ACCEPT CoBorrowerID
+            IF CoBorrowerID = ZERO
+                MOVE SPACES TO CoBorrowerName
+            ELSE
+                MOVE CoBorrowerID TO WS-BorrowerLookupID
+                PERFORM LOOKUP-BORROWER
+                PERFORM UNTIL WS-BorrowerFound = 'Y'
+                    DISPLAY 'Co-Borrower ID not found. Enter a valid Co-Borrower ID: '
+                    ACCEPT WS-BorrowerLookupID
+                    PERFORM LOOKUP-BORROWER
+                END-PERFORM
+                MOVE WS-BorrowerLookupID   TO CoBorrowerID
+                MOVE WS-BorrowerLookupName TO CoBorrowerName
+            END-IF
+            DISPLAY 'Enter Loan Amount: '
+            ACCEPT LoanAmount
+            DISPLAY 'Enter Interest Rate (e.g., 5.25): '
+            ACCEPT InterestRate
+            DISPLAY 'Enter Loan Term (in months): '
+            ACCEPT LoanTerm
+            DISPLAY 'Enter Next Payment Due Date (YYYYMMDD): '
+            ACCEPT NextPaymentDueDate
+            PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+            PERFORM UNTIL NextPaymentDueDate NUMERIC AND WS-DateValid = 'Y'
+                DISPLAY 'Invalid input. Enter a valid Due Date (YYYYMMDD): '
+                ACCEPT NextPaymentDueDate
+                PERFORM VALIDATE-NEXT-PAYMENT-DUE-DATE
+            END-PERFORM
+            DISPLAY 'Enter Currency Code (USD/EUR/GBP/JPY): '
+            ACCEPT CurrencyCode
+            PERFORM UNTIL CurrencyCodeValid
+                DISPLAY 'Invalid input. Enter a valid Currency Code (USD/EUR/GBP/JPY): '
+                ACCEPT CurrencyCode
+            END-PERFORM
+            DISPLAY 'Enter Balloon Amount, or zero if this loan fully amortizes: '
+            ACCEPT BalloonAmount
+            DISPLAY 'Apply a Prepayment Penalty? (Y/N): '
+            ACCEPT PrepaymentPenaltyFlag
+            IF PrepaymentPenaltyActive
+                DISPLAY 'Enter Prepayment Penalty Window (months from origination): '
+                ACCEPT PrepaymentPenaltyMonths
+                DISPLAY 'Enter Prepayment Penalty Percent (e.g., 2.00): '
+                ACCEPT PrepaymentPenaltyPercent
+            ELSE
+                MOVE ZERO TO PrepaymentPenaltyMonths
+                MOVE ZERO TO PrepaymentPenaltyPercent
+            END-IF
+            DISPLAY 'Enter Branch Code: '
+            ACCEPT BranchCode
+            DISPLAY 'Enter Loan Officer ID: '
+            ACCEPT LoanOfficerID
+            DISPLAY 'Enter Product Code: '
+            ACCEPT ProductCode
+            DISPLAY 'Fixed or Variable rate loan? (F/V): '
+            ACCEPT WS-RateTypeChoice
+            IF WS-RateTypeChoice = 'V'
+                SET RateTypeVariable TO TRUE
+                DISPLAY 'Enter Rate Index Name: '
+                ACCEPT RateIndexName
+                DISPLAY 'Enter Rate Margin: '
+                ACCEPT RateMargin
+                DISPLAY 'Enter Next Rate Reset Date (YYYYMMDD): '
+                ACCEPT NextRateResetDate
+            ELSE
+                SET RateTypeFixed TO TRUE
+                MOVE SPACES TO RateIndexName
+                MOVE ZERO TO RateMargin
+                MOVE ZERO TO NextRateResetDate
+            END-IF
+            MOVE LoanAmount TO OutstandingBalance
+            MOVE ZERO TO CreditBalance
+            MOVE ZERO TO ForbearanceStartDate
+            MOVE ZERO TO ForbearanceEndDate
+            MOVE SPACES TO ForbearanceReasonCode
+            MOVE ZERO TO UnpaidFeeBalance
+            ACCEPT LastInterestCalcDate FROM DATE YYYYMMDD
+            MOVE LastInterestCalcDate TO LoanOriginationDate
+            SET LoanStatusActive TO TRUE
             WRITE LoanRecord
+                INVALID KEY
+                    DISPLAY 'Loan ID already exists. Record not written.'
+            END-WRITE
         END-IF
     END-PERFORM.
 
     CLOSE LoanFile.
     STOP RUN.
+
+VALIDATE-NEXT-PAYMENT-DUE-DATE.
+    MOVE 'N' TO WS-DateValid.
+    IF NextPaymentDueDate NUMERIC
+        CALL 'ValidateDate' USING NextPaymentDueDate WS-DateValid
+    END-IF.
+
+LOOKUP-BORROWER.
+    MOVE 'N' TO WS-BorrowerFound.
+    OPEN INPUT BorrowerFile.
+    MOVE WS-BorrowerLookupID TO BorrowerID OF BorrowerRecord.
+    READ BorrowerFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-BorrowerFound
+            MOVE BorrowerFullName TO WS-BorrowerLookupName
+    END-READ.
+    CLOSE BorrowerFile.
