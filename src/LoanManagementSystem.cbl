@@ -4,106 +4,242 @@ PROGRAM-ID. LoanManagementSystem.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT UserFile ASSIGN TO 'users.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT LoanFile ASSIGN TO 'loans.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
-    SELECT RepaymentFile ASSIGN TO 'repayments.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY USSEL.
+    COPY AUSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  UserFile.
-01  UserRecord.
-    05 UserID           PIC X(20).
-    05 UserPassword     PIC X(20).
-
-FD  LoanFile.
-01  LoanRecord.
-    05 LoanID              PIC 9(5).
-    05 BorrowerName        PIC X(30).
-    05 LoanAmount          PIC 9(7)V99.
-    05 InterestRate        PIC 9(2)V99.
-    05 LoanTerm            PIC 9(3).
-    05 OutstandingBalance  PIC 9(7)V99.
-    05 LastInterestCalcDate PIC 9(8).
-
-FD  RepaymentFile.
-01  RepaymentRecord.
-    05 RepaymentID         PIC 9(5).
-    05 LoanID              PIC 9(5).
-    05 AmountPaid          PIC 9(7)V99.
-    05 PaymentDate         PIC 9(8).
+    COPY USREC.
+
+FD  AuditLogFile.
+    COPY AUREC.
 
 WORKING-STORAGE SECTION.
-01 WS-Choice          PIC 9.
-01 WS-LoanID          PIC 9(5).
-01 WS-RepaymentID     PIC 9(5).
-01 WS-AmountPaid      PIC 9(7)V99.
-01 WS-Interest        PIC 9(7)V99.
-01 WS-OutstandingBalance PIC 9(7)V99.
+01 WS-AuditLogFileStatus PIC X(02).
+01 WS-Choice          PIC 99.
 01 WS-UserID          PIC X(20).
 01 WS-UserPassword    PIC X(20).
+01 WS-UserPasswordHash PIC X(20).
 01 WS-Authenticated   PIC X VALUE 'N'.
-01 WS-TodayDate       PIC 9(8).
-01 WS-BorrowerName    PIC X(30).
+01 WS-Authorized      PIC X VALUE 'Y'.
+01 WS-UserFileStatus  PIC X(02).
+01 WS-UserRole        PIC X(12).
+    88 WS-RoleTeller      VALUE 'TELLER'.
+    88 WS-RoleLoanOfficer VALUE 'LOAN-OFFICER'.
+    88 WS-RoleAdmin       VALUE 'ADMIN'.
 01 EOF                PIC X VALUE 'N'.
+01 WS-LoansProcessed  PIC 9(7).
+01 WS-TotalInterestPosted PIC 9(9)V99.
+01 WS-ReportBatchFlag PIC 9 VALUE ZERO.
+01 WS-CurrentTimeParts.
+    05 WS-CurrentTimeHH PIC 9(2).
+    05 WS-CurrentTimeMM PIC 9(2).
+    05 WS-CurrentTimeSS PIC 9(2).
+    05 WS-CurrentTimeHS PIC 9(2).
+01 WS-CurrentSeconds       PIC 9(7).
+01 WS-LastActivitySeconds  PIC 9(7) VALUE ZERO.
+01 WS-IdleSeconds          PIC 9(7).
+01 WS-IdleTimeoutSeconds   PIC 9(5) VALUE 300.
 
 PROCEDURE DIVISION.
-    PERFORM UNTIL WS-Authenticated = 'Y'
-        DISPLAY 'Enter User ID: '.
-        ACCEPT WS-UserID.
-        DISPLAY 'Enter Password: '.
-        ACCEPT WS-UserPassword.
-        PERFORM AUTHENTICATE-USER
-    END-PERFORM.
+    PERFORM LOGIN-LOOP.
+
+    PERFORM UNTIL WS-Choice = 15
+        PERFORM CHECK-SESSION-TIMEOUT
 
-    PERFORM UNTIL WS-Choice = 6
-        DISPLAY '========================================'.
-        DISPLAY '        Loan Management System         '.
-        DISPLAY '========================================'.
-        DISPLAY '1. Add Loan'.
-        DISPLAY '2. Update Loan'.
-        DISPLAY '3. Record Repayment'.
-        DISPLAY '4. Generate Report'.
-        DISPLAY '5. Calculate Interest'.
-        DISPLAY '6. Exit'.
-        DISPLAY '========================================'.
-        DISPLAY 'Please enter your choice (1-6): '.
+        DISPLAY '========================================'
+        DISPLAY '        Loan Management System         '
+        DISPLAY '========================================'
+        DISPLAY '1. Add Loan'
+        DISPLAY '2. Update Loan'
+        DISPLAY '3. Record Repayment'
+        DISPLAY '4. Generate Report'
+        DISPLAY '5. Calculate Interest'
+        DISPLAY '6. Generate Amortization Schedule'
+        DISPLAY '7. Add Borrower'
+        DISPLAY '8. Maintain Collateral'
+        DISPLAY '9. Print Borrower Statement'
+        DISPLAY '10. Create User Account'
+        DISPLAY '11. Payoff Quote'
+        DISPLAY '12. Refinance Loan'
+        DISPLAY '13. Reverse Repayment (NSF)'
+        DISPLAY '14. Place Loan in Forbearance'
+        DISPLAY '15. Exit'
+        DISPLAY '========================================'
+        DISPLAY 'Please enter your choice (1-15): '
         ACCEPT WS-Choice
 
-        EVALUATE WS-Choice
-            WHEN 1
-                CALL 'AddLoan' USING LoanRecord
-            WHEN 2
-                CALL 'UpdateLoan' USING LoanRecord
-            WHEN 3
-                CALL 'RecordRepayment' USING RepaymentRecord
-            WHEN 4
-                CALL 'GenerateReport' USING WS-Choice
-            WHEN 5
-                CALL 'CalculateInterest' USING LoanRecord
-            WHEN 6
-                DISPLAY 'Exiting system...'
-            WHEN OTHER
-                DISPLAY 'Invalid choice, please try again.'
-        END-EVALUATE
+        PERFORM CHECK-AUTHORIZATION
+        IF WS-Authorized = 'N'
+            DISPLAY 'Access denied: your role does not permit this action.'
+        ELSE
+            EVALUATE WS-Choice
+                WHEN 1
+                    CALL 'AddLoan'
+                    MOVE 'ADD LOAN' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 2
+                    CALL 'UpdateLoan'
+                    MOVE 'UPDATE LOAN' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 3
+                    CALL 'RecordRepayment'
+                    MOVE 'RECORD REPAYMENT' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 4
+                    CALL 'GenerateReport' USING WS-ReportBatchFlag
+                    MOVE 'GENERATE REPORT' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 5
+                    CALL 'CalculateInterest' USING WS-LoansProcessed
+                        WS-TotalInterestPosted
+                    MOVE 'CALCULATE INTEREST' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 6
+                    CALL 'GenerateAmortSchedule'
+                    MOVE 'GENERATE AMORT SCHEDULE' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 7
+                    CALL 'AddBorrower'
+                    MOVE 'ADD BORROWER' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 8
+                    CALL 'MaintainCollateral'
+                    MOVE 'MAINTAIN COLLATERAL' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 9
+                    CALL 'PrintStatement'
+                    MOVE 'PRINT STATEMENT' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 10
+                    CALL 'CreateUserAccount'
+                    MOVE 'CREATE USER ACCOUNT' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 11
+                    CALL 'PayoffQuote'
+                    MOVE 'PAYOFF QUOTE' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 12
+                    CALL 'RefinanceLoan'
+                    MOVE 'REFINANCE LOAN' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 13
+                    CALL 'ReverseRepayment'
+                    MOVE 'REVERSE REPAYMENT' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 14
+                    CALL 'PlaceLoanInForbearance'
+                    MOVE 'PLACE LOAN IN FORBEARANCE' TO AuditDetail
+                    PERFORM WRITE-MENU-AUDIT-RECORD
+                WHEN 15
+                    DISPLAY 'Exiting system...'
+                WHEN OTHER
+                    DISPLAY 'Invalid choice, please try again.'
+            END-EVALUATE
+        END-IF
+
+        PERFORM MARK-ACTIVITY
     END-PERFORM.
 
     STOP RUN.
 
+LOGIN-LOOP.
+    MOVE 'N' TO WS-Authenticated.
+    PERFORM UNTIL WS-Authenticated = 'Y'
+        DISPLAY 'Enter User ID: '
+        ACCEPT WS-UserID
+        DISPLAY 'Enter Password: '
+        ACCEPT WS-UserPassword
+        PERFORM AUTHENTICATE-USER
+    END-PERFORM.
+    PERFORM MARK-ACTIVITY.
+
+MARK-ACTIVITY.
+    ACCEPT WS-CurrentTimeParts FROM TIME.
+    COMPUTE WS-LastActivitySeconds =
+        (WS-CurrentTimeHH * 3600) + (WS-CurrentTimeMM * 60) + WS-CurrentTimeSS.
+
+CHECK-SESSION-TIMEOUT.
+    ACCEPT WS-CurrentTimeParts FROM TIME.
+    COMPUTE WS-CurrentSeconds =
+        (WS-CurrentTimeHH * 3600) + (WS-CurrentTimeMM * 60) + WS-CurrentTimeSS.
+    IF WS-CurrentSeconds >= WS-LastActivitySeconds
+        COMPUTE WS-IdleSeconds = WS-CurrentSeconds - WS-LastActivitySeconds
+    ELSE
+        MOVE ZERO TO WS-IdleSeconds
+    END-IF.
+    IF WS-IdleSeconds > WS-IdleTimeoutSeconds
+        DISPLAY 'Session timed out due to inactivity. Please log in again.'
+        PERFORM LOGIN-LOOP
+    END-IF.
+
+CHECK-AUTHORIZATION.
+    MOVE 'Y' TO WS-Authorized.
+    EVALUATE TRUE
+        WHEN WS-RoleTeller
+            EVALUATE WS-Choice
+                WHEN 3
+                WHEN 4
+                WHEN 9
+                WHEN 11
+                WHEN 13
+                WHEN 15
+                    CONTINUE
+                WHEN OTHER
+                    MOVE 'N' TO WS-Authorized
+            END-EVALUATE
+        WHEN WS-RoleLoanOfficer
+            IF WS-Choice = 10
+                MOVE 'N' TO WS-Authorized
+            END-IF
+        WHEN OTHER
+            CONTINUE
+    END-EVALUATE.
+
 AUTHENTICATE-USER.
+    MOVE 'N' TO EOF.
+    CALL 'HashPassword' USING WS-UserPassword WS-UserPasswordHash.
     OPEN INPUT UserFile.
-    READ UserFile INTO UserRecord
-        AT END
-            DISPLAY 'Invalid User ID or Password.'
-        NOT AT END
-            IF UserRecord.UserID = WS-UserID AND UserRecord.UserPassword = WS-UserPassword
-                MOVE 'Y' TO WS-Authenticated
-                DISPLAY 'Login successful.'
-            ELSE
-                DISPLAY 'Invalid User ID or Password.'
-            END-IF
-    END-READ.
+    PERFORM UNTIL WS-Authenticated = 'Y' OR EOF = 'Y'
+        READ UserFile
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF UserID = WS-UserID AND UserPasswordHash = WS-UserPasswordHash
+                    MOVE 'Y' TO WS-Authenticated
+                    MOVE UserRole TO WS-UserRole
+                END-IF
+        END-READ
+    END-PERFORM.
     CLOSE UserFile.
-    .
+    IF WS-Authenticated = 'Y'
+        DISPLAY 'Login successful.'
+        SET AuditEventLoginSuccess TO TRUE
+        MOVE SPACES TO AuditDetail
+    ELSE
+        DISPLAY 'Invalid User ID or Password.'
+        SET AuditEventLoginFail TO TRUE
+        MOVE SPACES TO AuditDetail
+    END-IF.
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-UserID TO AuditUserID.
+    ACCEPT AuditDate FROM DATE YYYYMMDD.
+    ACCEPT AuditTime FROM TIME.
+    PERFORM OPEN-AUDIT-LOG-FILE.
+    WRITE AuditLogRecord.
+    CLOSE AuditLogFile.
+
+WRITE-MENU-AUDIT-RECORD.
+    SET AuditEventMenuAction TO TRUE.
+    PERFORM WRITE-AUDIT-RECORD.
+
+OPEN-AUDIT-LOG-FILE.
+    OPEN EXTEND AuditLogFile.
+    IF WS-AuditLogFileStatus = '35'
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF.
