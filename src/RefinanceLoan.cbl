@@ -0,0 +1,156 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RefinanceLoan.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY PRSEL.
+    COPY LHSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  ProductFile.
+    COPY PRREC.
+
+FD  LoanHistoryFile.
+    COPY LHREC.
+
+WORKING-STORAGE SECTION.
+01 WS-LoanFileStatus        PIC X(02).
+01 WS-ProductFileStatus     PIC X(02).
+01 WS-LoanHistoryFileStatus PIC X(02).
+01 WS-ProductFound          PIC X VALUE 'N'.
+01 WS-TodayDate             PIC 9(8).
+01 WS-OldLoanAmount         PIC 9(7)V99.
+01 WS-OldInterestRate       PIC 9(2)V99.
+01 WS-OldLoanTerm           PIC 9(3).
+01 WS-OldOutstandingBalance PIC 9(7)V99.
+01 WS-ModificationReason    PIC X(20).
+01 WS-PenaltyCutoffDate     PIC 9(8).
+01 WS-PrepaymentPenalty     PIC 9(7)V99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Loan ID to refinance: '.
+    ACCEPT LoanID.
+
+    OPEN I-O LoanFile.
+    READ LoanFile
+        INVALID KEY
+            DISPLAY 'Loan not found.'
+            CLOSE LoanFile
+            GOBACK
+        NOT INVALID KEY
+            PERFORM LOOKUP-PRODUCT
+
+            MOVE LoanAmount        TO WS-OldLoanAmount
+            MOVE InterestRate      TO WS-OldInterestRate
+            MOVE LoanTerm          TO WS-OldLoanTerm
+            MOVE OutstandingBalance TO WS-OldOutstandingBalance
+
+            DISPLAY 'Current Loan Amount: ' LoanAmount
+            DISPLAY 'Current Interest Rate: ' InterestRate
+            DISPLAY 'Current Loan Term: ' LoanTerm
+            DISPLAY 'Current Outstanding Balance: ' OutstandingBalance
+
+            DISPLAY 'Enter Reason for Refinance/Modification: '
+            ACCEPT WS-ModificationReason
+
+            DISPLAY 'Enter New Loan Amount: '
+            ACCEPT LoanAmount
+            PERFORM UNTIL LoanAmount NUMERIC
+                DISPLAY 'Invalid input. Enter numeric Loan Amount: '
+                ACCEPT LoanAmount
+            END-PERFORM
+
+            DISPLAY 'Enter New Interest Rate (e.g., 5.25): '
+            ACCEPT InterestRate
+            PERFORM UNTIL InterestRate NUMERIC
+                    AND InterestRate NOT LESS THAN ProductMinRate
+                    AND InterestRate NOT GREATER THAN ProductMaxRate
+                DISPLAY 'Invalid input. Enter an Interest Rate between '
+                    ProductMinRate ' and ' ProductMaxRate ' for this product: '
+                ACCEPT InterestRate
+            END-PERFORM
+
+            DISPLAY 'Enter New Loan Term (in months): '
+            ACCEPT LoanTerm
+            PERFORM UNTIL LoanTerm NUMERIC
+                    AND LoanTerm NOT LESS THAN ProductMinTerm
+                    AND LoanTerm NOT GREATER THAN ProductMaxTerm
+                DISPLAY 'Invalid input. Enter a Loan Term between '
+                    ProductMinTerm ' and ' ProductMaxTerm ' months for this product: '
+                ACCEPT LoanTerm
+            END-PERFORM
+
+            ACCEPT WS-TodayDate FROM DATE YYYYMMDD
+
+            MOVE ZERO TO WS-PrepaymentPenalty
+            IF PrepaymentPenaltyActive
+                CALL 'AddMonthsToDate' USING LoanOriginationDate
+                    PrepaymentPenaltyMonths WS-PenaltyCutoffDate
+                IF WS-TodayDate NOT GREATER THAN WS-PenaltyCutoffDate
+                    COMPUTE WS-PrepaymentPenalty ROUNDED =
+                        WS-OldOutstandingBalance * (PrepaymentPenaltyPercent / 100)
+                    DISPLAY 'Prepayment penalty assessed on payoff of prior balance: '
+                        WS-PrepaymentPenalty
+                END-IF
+            END-IF
+
+            MOVE LoanAmount TO OutstandingBalance
+            ADD WS-PrepaymentPenalty TO OutstandingBalance
+            MOVE WS-TodayDate TO LastInterestCalcDate
+
+            PERFORM WRITE-HISTORY-RECORD
+
+            REWRITE LoanRecord
+
+            DISPLAY 'Loan refinanced successfully. Prior terms recorded to loan-history.dat.'
+    END-READ.
+
+    CLOSE LoanFile.
+    GOBACK.
+
+WRITE-HISTORY-RECORD.
+    MOVE LoanID OF LoanRecord      TO LHLoanID.
+    MOVE WS-TodayDate               TO LHModificationDate.
+    MOVE WS-ModificationReason      TO LHModificationReason.
+    MOVE WS-OldLoanAmount           TO LHOldLoanAmount.
+    MOVE WS-OldInterestRate         TO LHOldInterestRate.
+    MOVE WS-OldLoanTerm             TO LHOldLoanTerm.
+    MOVE WS-OldOutstandingBalance   TO LHOldOutstandingBalance.
+    MOVE LoanAmount                 TO LHNewLoanAmount.
+    MOVE InterestRate               TO LHNewInterestRate.
+    MOVE LoanTerm                   TO LHNewLoanTerm.
+    PERFORM OPEN-LOAN-HISTORY-FILE.
+    WRITE LoanHistoryRecord.
+    CLOSE LoanHistoryFile.
+
+OPEN-LOAN-HISTORY-FILE.
+    OPEN EXTEND LoanHistoryFile.
+    IF WS-LoanHistoryFileStatus = '35'
+        OPEN OUTPUT LoanHistoryFile
+        CLOSE LoanHistoryFile
+        OPEN EXTEND LoanHistoryFile
+    END-IF.
+
+LOOKUP-PRODUCT.
+    MOVE 'N' TO WS-ProductFound.
+    OPEN INPUT ProductFile.
+    MOVE ProductCode OF LoanRecord TO ProductCode OF ProductRecord.
+    READ ProductFile
+        INVALID KEY
+            CONTINUE
+        NOT INVALID KEY
+            MOVE 'Y' TO WS-ProductFound
+    END-READ.
+    CLOSE ProductFile.
+    IF WS-ProductFound = 'N'
+        MOVE 0.01 TO ProductMinRate
+        MOVE 35.00 TO ProductMaxRate
+        MOVE 1 TO ProductMinTerm
+        MOVE 360 TO ProductMaxTerm
+    END-IF.
