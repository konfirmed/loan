@@ -0,0 +1,121 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GenerateYearEndStatement.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY RPSEL.
+    SELECT StatementFile ASSIGN TO WS-StatementFileName
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+FD  StatementFile.
+01  StatementLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 EOF                      PIC X VALUE 'N'.
+01 WS-RepayEOF               PIC X VALUE 'N'.
+01 WS-LoanFileStatus         PIC X(02).
+01 WS-RepayFileStatus        PIC X(02).
+01 WS-StatementFileName      PIC X(30).
+01 WS-TaxYear                PIC 9(4).
+01 WS-PaymentYear             PIC 9(4).
+01 WS-LoanInterestPaid       PIC 9(7)V99 VALUE ZERO.
+01 WS-LoanHadPayment         PIC X VALUE 'N'.
+01 WS-TotalInterestPaid      PIC 9(9)V99 VALUE ZERO.
+01 WS-BorrowersStatemented   PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Tax Year for interest-paid statements (YYYY): '.
+    ACCEPT WS-TaxYear.
+    PERFORM UNTIL WS-TaxYear NUMERIC
+        DISPLAY 'Invalid input. Enter a numeric Tax Year (YYYY): '
+        ACCEPT WS-TaxYear
+    END-PERFORM.
+
+    STRING 'year-end-interest-' WS-TaxYear '.txt' DELIMITED BY SIZE
+        INTO WS-StatementFileName.
+    OPEN OUTPUT StatementFile.
+
+    PERFORM WRITE-STATEMENT-HEADER.
+
+    OPEN INPUT LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM SUM-INTEREST-PAID-FOR-LOAN
+                IF WS-LoanHadPayment = 'Y'
+                    PERFORM WRITE-BORROWER-STATEMENT-LINE
+                    ADD 1 TO WS-BorrowersStatemented
+                    ADD WS-LoanInterestPaid TO WS-TotalInterestPaid
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+
+    PERFORM WRITE-STATEMENT-FOOTER.
+    CLOSE StatementFile.
+
+    DISPLAY 'Year-end interest-paid statement written to ' WS-StatementFileName.
+    GOBACK.
+
+WRITE-STATEMENT-HEADER.
+    STRING '=== ' WS-TaxYear ' Year-End Interest-Paid Statement ==='
+        DELIMITED BY SIZE INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    MOVE SPACES TO StatementLine.
+    WRITE StatementLine.
+
+SUM-INTEREST-PAID-FOR-LOAN.
+    MOVE ZERO TO WS-LoanInterestPaid.
+    MOVE 'N'  TO WS-LoanHadPayment.
+    MOVE 'N'  TO WS-RepayEOF.
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL WS-RepayEOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO WS-RepayEOF
+            NOT AT END
+                IF LoanID OF RepaymentRecord = LoanID OF LoanRecord
+                        AND PaymentStatusGood OF RepaymentRecord
+                    MOVE PaymentDate(1:4) TO WS-PaymentYear
+                    IF WS-PaymentYear = WS-TaxYear
+                        ADD InterestPortion TO WS-LoanInterestPaid
+                        MOVE 'Y' TO WS-LoanHadPayment
+                    END-IF
+                END-IF
+    END-PERFORM.
+    CLOSE RepaymentFile.
+
+WRITE-BORROWER-STATEMENT-LINE.
+    STRING 'Loan ID: ' LoanID OF LoanRecord
+        '   Borrower: ' BorrowerName OF LoanRecord
+        '   Interest Paid: ' WS-LoanInterestPaid
+        DELIMITED BY SIZE INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+WRITE-STATEMENT-FOOTER.
+    MOVE SPACES TO StatementLine.
+    WRITE StatementLine.
+
+    STRING 'Borrowers with reportable interest: ' WS-BorrowersStatemented
+        DELIMITED BY SIZE INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Total Interest Paid (all loans): ' WS-TotalInterestPaid
+        DELIMITED BY SIZE INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
