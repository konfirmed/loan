@@ -0,0 +1,88 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateUserAccount.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY USSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  UserFile.
+    COPY USREC.
+
+WORKING-STORAGE SECTION.
+01 WS-UserFileStatus  PIC X(02).
+01 WS-PlainPassword   PIC X(20).
+01 WS-RoleChoice      PIC 9.
+01 EOF                PIC X VALUE 'N'.
+01 WS-UserIDInUse     PIC X VALUE 'N'.
+01 WS-EnteredUserID   PIC X(20).
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter new User ID: '.
+    ACCEPT UserID.
+    MOVE UserID TO WS-EnteredUserID.
+
+    PERFORM CHECK-USER-ID-IN-USE.
+    PERFORM UNTIL WS-UserIDInUse = 'N'
+        DISPLAY 'User ID already exists. Enter a different User ID: '
+        ACCEPT UserID
+        MOVE UserID TO WS-EnteredUserID
+        PERFORM CHECK-USER-ID-IN-USE
+    END-PERFORM.
+    MOVE WS-EnteredUserID TO UserID.
+
+    PERFORM OPEN-USER-FILE.
+
+    DISPLAY 'Enter Password: '.
+    ACCEPT WS-PlainPassword.
+    CALL 'HashPassword' USING WS-PlainPassword UserPasswordHash.
+
+    DISPLAY '1. Teller'.
+    DISPLAY '2. Loan Officer'.
+    DISPLAY '3. Admin'.
+    DISPLAY 'Enter Role: '.
+    ACCEPT WS-RoleChoice.
+    EVALUATE WS-RoleChoice
+        WHEN 1
+            SET UserRoleTeller TO TRUE
+        WHEN 2
+            SET UserRoleLoanOfficer TO TRUE
+        WHEN 3
+            SET UserRoleAdmin TO TRUE
+        WHEN OTHER
+            SET UserRoleTeller TO TRUE
+    END-EVALUATE.
+
+    WRITE UserRecord.
+    CLOSE UserFile.
+    DISPLAY 'User account created successfully.'.
+    GOBACK.
+
+OPEN-USER-FILE.
+    OPEN EXTEND UserFile.
+    IF WS-UserFileStatus = '35'
+        OPEN OUTPUT UserFile
+        CLOSE UserFile
+        OPEN EXTEND UserFile
+    END-IF.
+
+CHECK-USER-ID-IN-USE.
+    MOVE 'N' TO WS-UserIDInUse.
+    MOVE 'N' TO EOF.
+    OPEN INPUT UserFile.
+    IF WS-UserFileStatus = '35'
+        DISPLAY 'No user file found yet. Proceeding with new account.'
+    ELSE
+        PERFORM UNTIL EOF = 'Y'
+            READ UserFile NEXT RECORD
+                AT END
+                    MOVE 'Y' TO EOF
+                NOT AT END
+                    IF UserID = WS-EnteredUserID
+                        MOVE 'Y' TO WS-UserIDInUse
+                    END-IF
+        END-PERFORM
+        CLOSE UserFile
+    END-IF.
