@@ -0,0 +1,73 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ArchiveClosedLoans.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY LASEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  LoanArchiveFile.
+    COPY LAREC.
+
+WORKING-STORAGE SECTION.
+01 EOF                     PIC X VALUE 'N'.
+01 WS-LoanFileStatus       PIC X(02).
+01 WS-LoanArchiveFileStatus PIC X(02).
+01 WS-TodayDate            PIC 9(8).
+01 WS-ArchiveCutoffDate    PIC 9(8).
+01 WS-ClosedAgeDays        PIC 9(5) VALUE 365.
+01 WS-ArchiveCutoffDelta   PIC S9(6).
+01 WS-ArchivedCount        PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Archiving closed loans older than the retention window...'.
+    ACCEPT WS-TodayDate FROM DATE YYYYMMDD.
+    COMPUTE WS-ArchiveCutoffDelta = WS-ClosedAgeDays * -1.
+    CALL 'AdjustDateByDays' USING WS-TodayDate WS-ArchiveCutoffDelta
+        WS-ArchiveCutoffDate.
+
+    PERFORM OPEN-LOAN-ARCHIVE-FILE.
+    OPEN I-O LoanFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF (LoanStatusPaidOff OF LoanRecord
+                        OR LoanStatusDefaulted OF LoanRecord
+                        OR LoanStatusChargedOff OF LoanRecord)
+                        AND LastInterestCalcDate OF LoanRecord < WS-ArchiveCutoffDate
+                    PERFORM ARCHIVE-CURRENT-LOAN
+                END-IF
+    END-PERFORM.
+    CLOSE LoanFile.
+    CLOSE LoanArchiveFile.
+
+    DISPLAY 'Loans archived: ' WS-ArchivedCount.
+    DISPLAY 'Archive run completed.'.
+    STOP RUN.
+
+ARCHIVE-CURRENT-LOAN.
+    MOVE CORRESPONDING LoanRecord TO LoanArchiveRecord.
+    MOVE WS-TodayDate TO ArchiveDate.
+    WRITE LoanArchiveRecord.
+    DELETE LoanFile
+        INVALID KEY
+            DISPLAY 'Unable to remove Loan ID ' LoanID OF LoanRecord ' from LoanFile.'
+        NOT INVALID KEY
+            ADD 1 TO WS-ArchivedCount
+    END-DELETE.
+
+OPEN-LOAN-ARCHIVE-FILE.
+    OPEN EXTEND LoanArchiveFile.
+    IF WS-LoanArchiveFileStatus = '35'
+        OPEN OUTPUT LoanArchiveFile
+        CLOSE LoanArchiveFile
+        OPEN EXTEND LoanArchiveFile
+    END-IF.
