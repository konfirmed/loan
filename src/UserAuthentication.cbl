@@ -4,20 +4,25 @@ PROGRAM-ID. UserAuthentication.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT UserFile ASSIGN TO 'users.dat'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    COPY USSEL.
+    COPY AUSEL.
 
 DATA DIVISION.
 FILE SECTION.
 FD  UserFile.
-01  UserRecord.
-    05 UserID           PIC X(20).
-    05 UserPassword     PIC X(20).
+    COPY USREC.
+
+FD  AuditLogFile.
+    COPY AUREC.
 
 WORKING-STORAGE SECTION.
-01 WS-UserID        PIC X(20).
-01 WS-UserPassword  PIC X(20).
-01 WS-Authenticated PIC X VALUE 'N'.
+01 WS-UserID          PIC X(20).
+01 WS-UserPassword    PIC X(20).
+01 WS-UserPasswordHash PIC X(20).
+01 WS-Authenticated   PIC X VALUE 'N'.
+01 WS-UserFileStatus  PIC X(02).
+01 WS-AuditLogFileStatus PIC X(02).
+01 EOF                PIC X VALUE 'N'.
 
 PROCEDURE DIVISION.
     OPEN INPUT UserFile.
@@ -26,23 +31,45 @@ PROCEDURE DIVISION.
     ACCEPT WS-UserID.
     DISPLAY 'Enter Password: '.
     ACCEPT WS-UserPassword.
+    CALL 'HashPassword' USING WS-UserPassword WS-UserPasswordHash.
 
-    PERFORM UNTIL WS-Authenticated = 'Y' OR AT END
-        READ UserFile INTO UserRecord
+    PERFORM UNTIL WS-Authenticated = 'Y' OR EOF = 'Y'
+        READ UserFile
             AT END
+                MOVE 'Y' TO EOF
                 DISPLAY 'Invalid User ID or Password.'
-                MOVE 'Y' TO AT END
             NOT AT END
-                IF UserRecord.UserID = WS-UserID AND UserRecord.UserPassword = WS-UserPassword
+                IF UserID = WS-UserID AND UserPasswordHash = WS-UserPasswordHash
                     MOVE 'Y' TO WS-Authenticated
                     DISPLAY 'Login successful.'
                 END-IF
     END-PERFORM.
 
     CLOSE UserFile.
+    PERFORM WRITE-AUDIT-RECORD.
+
     IF WS-Authenticated = 'N'
         DISPLAY 'Login failed. Exiting program.'
         STOP RUN
     END-IF.
 
     EXIT PROGRAM.
+
+WRITE-AUDIT-RECORD.
+    MOVE WS-UserID TO AuditUserID.
+    ACCEPT AuditDate FROM DATE YYYYMMDD.
+    ACCEPT AuditTime FROM TIME.
+    MOVE SPACES TO AuditDetail.
+    IF WS-Authenticated = 'Y'
+        SET AuditEventLoginSuccess TO TRUE
+    ELSE
+        SET AuditEventLoginFail TO TRUE
+    END-IF.
+    OPEN EXTEND AuditLogFile.
+    IF WS-AuditLogFileStatus = '35'
+        OPEN OUTPUT AuditLogFile
+        CLOSE AuditLogFile
+        OPEN EXTEND AuditLogFile
+    END-IF.
+    WRITE AuditLogRecord.
+    CLOSE AuditLogFile.
