@@ -0,0 +1,41 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateIndexRateDataFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY IXSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  IndexRateFile.
+    COPY IXREC.
+
+WORKING-STORAGE SECTION.
+01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-IndexNameEntry PIC X(10).
+01 WS-IndexRateFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT IndexRateFile.
+
+    PERFORM UNTIL WS-End-Flag = 'Y'
+        DISPLAY 'Enter Index Name (or type END to finish): '
+        ACCEPT WS-IndexNameEntry
+        IF WS-IndexNameEntry = 'END' OR WS-IndexNameEntry = 'end'
+            MOVE 'Y' TO WS-End-Flag
+        ELSE
+            MOVE WS-IndexNameEntry TO IndexName
+            DISPLAY 'Enter Index Rate Value (e.g., 4.75): '
+            ACCEPT IndexRateValue
+            DISPLAY 'Enter Effective Date (YYYYMMDD): '
+            ACCEPT IndexEffectiveDate
+            WRITE IndexRateRecord
+                INVALID KEY
+                    DISPLAY 'Index Name already exists. Record not written.'
+            END-WRITE
+        END-IF
+    END-PERFORM.
+
+    CLOSE IndexRateFile.
+    STOP RUN.
