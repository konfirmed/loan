@@ -0,0 +1,76 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. MonthEndClose.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY MSSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  MonthEndSnapshotFile.
+    COPY MSREC.
+
+WORKING-STORAGE SECTION.
+01 EOF                   PIC X VALUE 'N'.
+01 WS-LoanFileStatus     PIC X(02).
+01 WS-SnapshotFileStatus PIC X(02).
+01 WS-SnapshotFileName   PIC X(30).
+01 WS-SnapshotDate       PIC 9(8).
+01 WS-DaysAccrued        PIC 9(5).
+01 WS-DaysAccruedSigned  PIC S9(6).
+01 WS-DailyRate          PIC 9(3)V9(9).
+01 WS-AccruedInterest    PIC 9(7)V99.
+01 WS-LoanCount          PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Month-End Snapshot Date (YYYYMMDD): '.
+    ACCEPT WS-SnapshotDate.
+    PERFORM UNTIL WS-SnapshotDate NUMERIC
+        DISPLAY 'Invalid input. Enter numeric Snapshot Date (YYYYMMDD): '
+        ACCEPT WS-SnapshotDate
+    END-PERFORM.
+
+    STRING 'month-end-snapshot-' WS-SnapshotDate '.dat' DELIMITED BY SIZE
+        INTO WS-SnapshotFileName.
+    OPEN OUTPUT MonthEndSnapshotFile.
+    OPEN INPUT LoanFile.
+
+    PERFORM UNTIL EOF = 'Y'
+        READ LoanFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                PERFORM WRITE-SNAPSHOT-RECORD
+    END-PERFORM.
+
+    CLOSE LoanFile.
+    CLOSE MonthEndSnapshotFile.
+
+    DISPLAY 'Loans snapshotted: ' WS-LoanCount.
+    DISPLAY 'Month-end snapshot written to ' WS-SnapshotFileName.
+    STOP RUN.
+
+WRITE-SNAPSHOT-RECORD.
+    IF LoanStatusActive
+        CALL 'DaysBetweenDates' USING LastInterestCalcDate WS-SnapshotDate
+            WS-DaysAccruedSigned
+        MOVE WS-DaysAccruedSigned TO WS-DaysAccrued
+        COMPUTE WS-DailyRate = (InterestRate / 100) / 365
+        COMPUTE WS-AccruedInterest ROUNDED =
+            OutstandingBalance * WS-DailyRate * WS-DaysAccrued
+    ELSE
+        MOVE ZERO TO WS-AccruedInterest
+    END-IF.
+    MOVE LoanID OF LoanRecord      TO MSLoanID.
+    MOVE WS-SnapshotDate           TO MSSnapshotDate.
+    MOVE OutstandingBalance        TO MSOutstandingBalance.
+    MOVE WS-AccruedInterest        TO MSAccruedInterest.
+    MOVE LoanStatus                TO MSLoanStatus.
+    MOVE CurrencyCode              TO MSCurrencyCode.
+    WRITE MonthEndSnapshotRecord.
+    ADD 1 TO WS-LoanCount.
