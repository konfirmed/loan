@@ -0,0 +1,88 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PayoffQuote.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+WORKING-STORAGE SECTION.
+01 WS-LoanID           PIC 9(5).
+01 WS-LoanFileStatus   PIC X(02).
+01 WS-PayoffDate       PIC 9(8).
+01 WS-DaysAccrued      PIC 9(5).
+01 WS-DaysAccruedSigned PIC S9(6).
+01 WS-DailyRate        PIC 9(3)V9(9).
+01 WS-AccruedInterest  PIC 9(7)V99.
+01 WS-PayoffAmount     PIC 9(9)V99.
+01 WS-PenaltyCutoffDate PIC 9(8).
+01 WS-PrepaymentPenalty PIC 9(7)V99 VALUE ZERO.
+01 WS-BalanceForPenalty PIC 9(9)V99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+    DISPLAY 'Enter Loan ID for payoff quote: '.
+    ACCEPT WS-LoanID.
+
+    OPEN INPUT LoanFile.
+    MOVE WS-LoanID TO LoanID OF LoanRecord.
+    READ LoanFile
+        INVALID KEY
+            DISPLAY 'Loan not found.'
+            CLOSE LoanFile
+            GOBACK
+    END-READ.
+    CLOSE LoanFile.
+
+    DISPLAY 'Enter Payoff Date (YYYYMMDD): '.
+    ACCEPT WS-PayoffDate.
+    PERFORM UNTIL WS-PayoffDate NUMERIC AND WS-PayoffDate >= LastInterestCalcDate
+        DISPLAY 'Invalid input. Enter a Payoff Date on or after the last interest calc date: '
+        ACCEPT WS-PayoffDate
+    END-PERFORM.
+
+    IF LoanStatusPaidOff OR LoanStatusChargedOff OR LoanStatusDefaulted
+        DISPLAY 'Loan ID: ' LoanID
+        DISPLAY 'Loan Status: ' LoanStatus
+        DISPLAY 'This loan is not active; no interest accrues. Outstanding Balance: '
+            OutstandingBalance
+        GOBACK
+    END-IF.
+
+    CALL 'DaysBetweenDates' USING LastInterestCalcDate WS-PayoffDate
+        WS-DaysAccruedSigned.
+    MOVE WS-DaysAccruedSigned TO WS-DaysAccrued.
+    COMPUTE WS-DailyRate = (InterestRate / 100) / 365.
+    COMPUTE WS-AccruedInterest ROUNDED =
+        OutstandingBalance * WS-DailyRate * WS-DaysAccrued.
+    MOVE ZERO TO WS-PrepaymentPenalty.
+    COMPUTE WS-BalanceForPenalty = OutstandingBalance + WS-AccruedInterest.
+    IF PrepaymentPenaltyActive
+        CALL 'AddMonthsToDate' USING LoanOriginationDate
+            PrepaymentPenaltyMonths WS-PenaltyCutoffDate
+        IF WS-PayoffDate NOT GREATER THAN WS-PenaltyCutoffDate
+            COMPUTE WS-PrepaymentPenalty ROUNDED =
+                WS-BalanceForPenalty * (PrepaymentPenaltyPercent / 100)
+        END-IF
+    END-IF.
+
+    COMPUTE WS-PayoffAmount =
+        OutstandingBalance + WS-AccruedInterest
+        + WS-PrepaymentPenalty - CreditBalance.
+
+    DISPLAY '--- Payoff Quote ---'.
+    DISPLAY 'Loan ID: ' LoanID.
+    DISPLAY 'Borrower Name: ' BorrowerName.
+    DISPLAY 'Payoff Date: ' WS-PayoffDate.
+    DISPLAY 'Outstanding Balance: ' OutstandingBalance.
+    DISPLAY 'Days Accrued Since Last Interest Calc: ' WS-DaysAccrued.
+    DISPLAY 'Accrued Interest Through Payoff Date: ' WS-AccruedInterest.
+    DISPLAY 'Prepayment Penalty: ' WS-PrepaymentPenalty.
+    DISPLAY 'Credit Balance Applied: ' CreditBalance.
+    DISPLAY 'Total Payoff Amount: ' WS-PayoffAmount.
+    DISPLAY 'This is a quote only; LoanFile has not been changed.'.
+    GOBACK.
