@@ -0,0 +1,47 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CreateProductDataFile.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY PRSEL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ProductFile.
+    COPY PRREC.
+
+WORKING-STORAGE SECTION.
+01 WS-End-Flag PIC X VALUE 'N'.
+01 WS-ProductCodeEntry PIC X(04).
+01 WS-ProductFileStatus PIC X(02).
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT ProductFile.
+
+    PERFORM UNTIL WS-End-Flag = 'Y'
+        DISPLAY 'Enter Product Code (or type END to finish): '
+        ACCEPT WS-ProductCodeEntry
+        IF WS-ProductCodeEntry = 'END ' OR WS-ProductCodeEntry = 'end '
+            MOVE 'Y' TO WS-End-Flag
+        ELSE
+            MOVE WS-ProductCodeEntry TO ProductCode
+            DISPLAY 'Enter Product Name: '
+            ACCEPT ProductName
+            DISPLAY 'Enter Minimum Rate: '
+            ACCEPT ProductMinRate
+            DISPLAY 'Enter Maximum Rate: '
+            ACCEPT ProductMaxRate
+            DISPLAY 'Enter Minimum Term (months): '
+            ACCEPT ProductMinTerm
+            DISPLAY 'Enter Maximum Term (months): '
+            ACCEPT ProductMaxTerm
+            WRITE ProductRecord
+                INVALID KEY
+                    DISPLAY 'Product Code already exists. Record not written.'
+            END-WRITE
+        END-IF
+    END-PERFORM.
+
+    CLOSE ProductFile.
+    STOP RUN.
