@@ -0,0 +1,127 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PrintStatement.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    COPY LNSEL.
+    COPY RPSEL.
+    SELECT StatementFile ASSIGN TO WS-StatementFileName
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD  LoanFile.
+    COPY LNREC.
+
+FD  RepaymentFile.
+    COPY RPREC.
+
+FD  StatementFile.
+01  StatementLine PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-LoanID             PIC 9(5).
+01 WS-LoanFileStatus     PIC X(02).
+01 WS-RepayFileStatus    PIC X(02).
+01 WS-StatementFileName  PIC X(30).
+01 EOF                   PIC X VALUE 'N'.
+01 WS-RepaymentsFound    PIC X VALUE 'N'.
+
+PROCEDURE DIVISION.
+    MOVE 'N' TO EOF.
+    MOVE 'N' TO WS-RepaymentsFound.
+    DISPLAY 'Enter Loan ID for statement: '.
+    ACCEPT WS-LoanID.
+
+    OPEN INPUT LoanFile.
+    MOVE WS-LoanID TO LoanID OF LoanRecord.
+    READ LoanFile
+        INVALID KEY
+            DISPLAY 'Loan not found.'
+            CLOSE LoanFile
+            GOBACK
+    END-READ.
+    CLOSE LoanFile.
+
+    STRING 'statement-' WS-LoanID '.txt' DELIMITED BY SIZE
+        INTO WS-StatementFileName.
+    OPEN OUTPUT StatementFile.
+
+    PERFORM WRITE-STATEMENT-HEADER.
+    PERFORM WRITE-REPAYMENT-HISTORY.
+
+    CLOSE StatementFile.
+    DISPLAY 'Statement written to ' WS-StatementFileName.
+    GOBACK.
+
+WRITE-STATEMENT-HEADER.
+    MOVE '=== Loan Statement ===' TO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Loan ID: ' WS-LoanID DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Borrower Name: ' BorrowerName OF LoanRecord DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Loan Amount: ' LoanAmount DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Interest Rate: ' InterestRate DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Outstanding Balance: ' OutstandingBalance DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Loan Status: ' LoanStatus DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    STRING 'Next Payment Due Date: ' NextPaymentDueDate DELIMITED BY SIZE
+        INTO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    MOVE SPACES TO StatementLine.
+    WRITE StatementLine.
+
+WRITE-REPAYMENT-HISTORY.
+    MOVE '--- Recent Repayments ---' TO StatementLine.
+    WRITE StatementLine.
+    DISPLAY StatementLine.
+
+    OPEN INPUT RepaymentFile.
+    PERFORM UNTIL EOF = 'Y'
+        READ RepaymentFile NEXT RECORD
+            AT END
+                MOVE 'Y' TO EOF
+            NOT AT END
+                IF LoanID OF RepaymentRecord = WS-LoanID
+                    MOVE 'Y' TO WS-RepaymentsFound
+                    STRING 'Payment Date: ' PaymentDate
+                        '   Amount Paid: ' AmountPaid DELIMITED BY SIZE
+                        INTO StatementLine
+                    WRITE StatementLine
+                    DISPLAY StatementLine
+                END-IF
+    END-PERFORM.
+    CLOSE RepaymentFile.
+
+    IF WS-RepaymentsFound = 'N'
+        MOVE 'No repayments recorded to date.' TO StatementLine
+        WRITE StatementLine
+        DISPLAY StatementLine
+    END-IF.
